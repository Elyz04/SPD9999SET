@@ -0,0 +1,478 @@
+000000*****************************************************************
+000000 IDENTIFICATION                  DIVISION.
+000000 PROGRAM-ID.                     SPD9999CMP.
+000000*/-------------------------------------------------------------/*
+000000*    PROGRAM-ID     :            SPD9999CMP
+000000*    CREATE DATE    :            2026/02/24
+000000*    UPDATE DATE    :            XXXX/XX/XX
+000000*    AUTHOR         :            Elyz
+000000*    PURPOSE        :            旧利息計算ロジック（PGM001サンプル
+000000*                                プログラム／COBOLサンプルプログラム
+000000*                                が共有していたCALCULATE-FUN002の式）
+000000*                                と、現行の決済エンジン（SPD9999SET
+000000*                                のSPD9999-CALC-SET／SPD9999-CALC-
+000000*                                INTEREST-SPLIT）の計算結果を、同一の
+000000*                                DB_ACCOUNT_SAVINGSスナップショット
+000000*                                に対して突き合わせる一回限りの比較
+000000*                                レポートを作成する。RATE_OVERRIDE
+000000*                                や利率改定期間の分割に未対応の旧式
+000000*                                計算と現行計算とが不一致となる口座
+000000*                                を検出し、フラグを立てて出力する。
+000000*                                本レポートはDB更新を一切行わない
+000000*                                参照専用バッチである。
+000000*/-------------------------------------------------------------/*
+000000*    UPDATE         :
+000000*        2026/02/24 :            プログラムの作成。PGM001サンプル
+000000*                     プログラムおよびCOBOLサンプルプログラムは本
+000000*                     比較の対象として参照するのみで、以後の決済は
+000000*                     MAINプログラムがサブプログラムを呼び出します
+000000*                     （SPD9999DRV）経由のSPD9999SETへ一本化する
+000000*/-------------------------------------------------------------/*
+000000 ENVIRONMENT                     DIVISION.
+000000 INPUT-OUTPUT                    SECTION.
+000000 FILE-CONTROL.
+000000     SELECT DISAGREE-FILE ASSIGN TO 'CMPDISG'
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS  IS WS-CMP-STATUS.
+000000 DATA                            DIVISION.
+000000 FILE                            SECTION.
+000000 FD  DISAGREE-FILE
+000000     RECORDING MODE IS F
+000000     RECORD CONTAINS 100 CHARACTERS.
+000000 01 CMP-REC.
+000000    03 CMP-ORDER-ID              PIC 9(09).
+000000    03 CMP-ACC-ID                PIC 9(09).
+000000    03 CMP-SAVING-TYPE           PIC X(10).
+000000    03 CMP-LEGACY-INTEREST       PIC S9(13)V99.
+000000    03 CMP-CURRENT-INTEREST      PIC S9(13)V99.
+000000    03 CMP-LEGACY-TOTAL          PIC S9(13)V99.
+000000    03 CMP-CURRENT-TOTAL         PIC S9(13)V99.
+000000    03 FILLER                    PIC X(12).
+000000 WORKING-STORAGE                 SECTION.
+000000*/-------------------------------------------------------------/*
+000000*  ワークエリア
+000000*/-------------------------------------------------------------/*
+000000*--- SQLCA および DCLGEN インクルード部分
+000000     EXEC SQL
+000000         INCLUDE                 SQLCA
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_ACCOUNT_SAVINGS
+000000     EXEC SQL
+000000         INCLUDE                 ACCSAV
+000000     END-EXEC.
+000000 01 WS-CMP-STATUS                PIC X(02).
+000000 01 WS-VARIABLES.
+000000    03 WS-DAYS-ACTUAL            PIC 9(05).
+000000    03 WS-DAYS-TERM              PIC 9(05).
+000000    03 WS-RATE-LEGACY            PIC S9(01)V9(04) COMP-3.
+000000    03 WS-LEGACY-LOOKUP-TYPE     PIC X(10).
+000000    03 WS-LEGACY-INTEREST        PIC S9(13)V99    COMP-3.
+000000    03 WS-LEGACY-TOTAL           PIC S9(13)V99    COMP-3.
+000000    03 WS-CURRENT-INTEREST       PIC S9(13)V99    COMP-3.
+000000    03 WS-CURRENT-TOTAL          PIC S9(13)V99    COMP-3.
+000000    03 WS-RATE-APPLIED           PIC S9(01)V9(04) COMP-3.
+000000    03 WS-RATE-PERIOD            PIC S9(01)V9(04) COMP-3.
+000000    03 WS-SPLIT-SAVING-TYPE      PIC X(10).
+000000 01 HV-VARIABLES.
+000000    03 HV-DATE-CURRENT-9         PIC 9(08).
+000000    03 HV-DATE-CURRENT-X         PIC X(08).
+000000    03 HV-DAYS-CURRENT-COMP      PIC S9(09) COMP.
+000000    03 HV-DAYS-START-COMP        PIC S9(09) COMP.
+000000    03 HV-DAYS-END-COMP          PIC S9(09) COMP.
+000000    03 HV-WINDOW-START-COMP      PIC S9(09) COMP.
+000000    03 HV-WINDOW-END-COMP        PIC S9(09) COMP.
+000000    03 HV-PERIOD-START-X         PIC X(08).
+000000    03 HV-PERIOD-END-X           PIC X(08).
+000000    03 HV-PERIOD-START-COMP      PIC S9(09) COMP.
+000000    03 HV-PERIOD-END-COMP        PIC S9(09) COMP.
+000000    03 HV-OVERLAP-START-COMP     PIC S9(09) COMP.
+000000    03 HV-OVERLAP-END-COMP       PIC S9(09) COMP.
+000000    03 HV-OVERLAP-DAYS           PIC S9(05) COMP.
+000000 01 CST-VARIABLES.
+000000    03 CST-STATUS-1              PIC X(01)  VALUE '1'.
+000000    03 CST-NON-TERM              PIC X(10)  VALUE 'NON-TERM'.
+000000    03 CST-FIXED-03              PIC X(10)  VALUE 'FIXED-03'.
+000000    03 CST-FIXED-06              PIC X(10)  VALUE 'FIXED-06'.
+000000    03 CST-FIXED-12              PIC X(10)  VALUE 'FIXED-12'.
+000000    03 CST-FIXED-VALUE-03        PIC 9(03)  VALUE 90.
+000000    03 CST-FIXED-VALUE-06        PIC 9(03)  VALUE 180.
+000000    03 CST-FIXED-VALUE-12        PIC 9(03)  VALUE 365.
+000000    03 CST-EOF-CRS               PIC X(01)  VALUE 'N'.
+000000    03 CST-EOF-CRS-RATE          PIC X(01)  VALUE 'N'.
+000000    03 CST-COUNT-SCANNED         PIC 9(05)  VALUE 0.
+000000    03 CST-COUNT-DISAGREE        PIC 9(05)  VALUE 0.
+000000    03 CST-ABEND-BREAKPOINT      PIC X(100) VALUE SPACES.
+000000    03 CST-ABEND-DETAIL          PIC X(100) VALUE SPACES.
+000000*===============================================================*
+000000*====        ＰＲＯＣＥＤＵＲＥ　　 　　ＤＩＶＩＳＩＯＮ        ====*
+000000*===============================================================*
+000000 PROCEDURE                       DIVISION.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: メイン処理
+000000* SPD9999CMP-MAIN        SECTION |      （MAIN）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-MAIN.
+000000     DISPLAY 'START SPD9999CMP'.
+000000     PERFORM SPD9999CMP-INIT-DATE.
+000000     OPEN OUTPUT DISAGREE-FILE.
+000000     IF WS-CMP-STATUS NOT = '00'
+000000         DISPLAY 'ERROR OPEN DISAGREE FILE, STATUS : '
+000000                 WS-CMP-STATUS
+000000         STOP RUN
+000000     END-IF.
+000000     PERFORM SPD9999CMP-SCAN-ACCOUNTS.
+000000     CLOSE DISAGREE-FILE.
+000000     DISPLAY 'TOTAL ACCOUNTS COMPARED            : '
+000000             CST-COUNT-SCANNED.
+000000     DISPLAY 'TOTAL ACCOUNTS WITH DISAGREEMENT   : '
+000000             CST-COUNT-DISAGREE.
+000000     DISPLAY 'END   SPD9999CMP'.
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 現在日付取得
+000000* SPD9999CMP-INIT-DATE   SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-INIT-DATE.
+000000     MOVE FUNCTION CURRENT-DATE(1:8) TO      HV-DATE-CURRENT-9.
+000000     MOVE HV-DATE-CURRENT-9      TO          HV-DATE-CURRENT-X.
+000000     COMPUTE HV-DAYS-CURRENT-COMP =
+000000         FUNCTION INTEGER-OF-DATE(HV-DATE-CURRENT-9).
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 口座の走査
+000000* SPD9999CMP-SCAN-ACCOUNTS SECTION |     （MAIN）
+000000*                                |       対象: DB_ACCOUNT_SAVINGS
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-SCAN-ACCOUNTS.
+000000     EXEC SQL
+000000         DECLARE CRS-CMP CURSOR FOR
+000000         SELECT  ORDER_ID,
+000000                 ACC_ID,
+000000                 SAVING_TYPE,
+000000                 START_DATE,
+000000                 END_DATE,
+000000                 MONEY_ROOT,
+000000                 RATE_OVERRIDE
+000000         FROM    MYDB.DB_ACCOUNT_SAVINGS
+000000         WHERE   STATUS = :CST-STATUS-1
+000000     END-EXEC.
+000000     EXEC SQL
+000000         OPEN CRS-CMP
+000000     END-EXEC.
+000000     IF SQLCODE NOT = 0
+000000         MOVE 'SPD9999CMP-SCAN-ACCOUNTS'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000         MOVE 'OPEN CRS-CMP FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000         PERFORM SPD9999CMP-ABEND
+000000     END-IF.
+000000     PERFORM SPD9999CMP-FETCH.
+000000     PERFORM UNTIL CST-EOF-CRS = 'Y'
+000000         PERFORM SPD9999CMP-EVAL-ACCOUNT
+000000         PERFORM SPD9999CMP-FETCH
+000000     END-PERFORM.
+000000     EXEC SQL
+000000         CLOSE CRS-CMP
+000000     END-EXEC.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: データ取得
+000000* SPD9999CMP-FETCH       SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-FETCH.
+000000     EXEC SQL
+000000         FETCH CRS-CMP
+000000         INTO  :AS-ORDER-ID,
+000000               :AS-ACC-ID,
+000000               :AS-SAVING-TYPE,
+000000               :AS-START-DATE,
+000000               :AS-END-DATE,
+000000               :AS-MONEY-ROOT,
+000000               :AS-RATE-OVERRIDE
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             CONTINUE
+000000         WHEN 100
+000000             MOVE 'Y'            TO      CST-EOF-CRS
+000000         WHEN OTHER
+000000             MOVE 'SPD9999CMP-FETCH'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'FETCH CRS-CMP FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999CMP-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 旧式／現行両方の利息計算を
+000000* SPD9999CMP-EVAL-ACCOUNT SECTION |      実行し、結果を比較する
+000000*                                |      （COMMON）
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-EVAL-ACCOUNT.
+000000     COMPUTE HV-DAYS-START-COMP =
+000000         FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(AS-START-DATE)).
+000000     COMPUTE HV-DAYS-END-COMP   =
+000000         FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(AS-END-DATE)).
+000000     PERFORM SPD9999CMP-CALC-LEGACY.
+000000     PERFORM SPD9999CMP-CALC-CURRENT.
+000000     ADD 1                       TO      CST-COUNT-SCANNED.
+000000     IF WS-LEGACY-INTEREST NOT = WS-CURRENT-INTEREST
+000000         INITIALIZE                  CMP-REC
+000000         MOVE AS-ORDER-ID            TO      CMP-ORDER-ID
+000000         MOVE AS-ACC-ID              TO      CMP-ACC-ID
+000000         MOVE AS-SAVING-TYPE         TO      CMP-SAVING-TYPE
+000000         MOVE WS-LEGACY-INTEREST     TO      CMP-LEGACY-INTEREST
+000000         MOVE WS-CURRENT-INTEREST    TO      CMP-CURRENT-INTEREST
+000000         MOVE WS-LEGACY-TOTAL        TO      CMP-LEGACY-TOTAL
+000000         MOVE WS-CURRENT-TOTAL       TO      CMP-CURRENT-TOTAL
+000000         WRITE CMP-REC
+000000         ADD 1                       TO      CST-COUNT-DISAGREE
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 旧式利息計算（PGM001サンプル
+000000* SPD9999CMP-CALC-LEGACY SECTION |      プログラム／COBOLサンプル
+000000*                                |      プログラムのCALCULATE-FUN002
+000000*                                |      と同一の式。RATE_OVERRIDEと
+000000*                                |      利率改定期間の分割には対応しない
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-CALC-LEGACY.
+000000     COMPUTE WS-DAYS-ACTUAL = HV-DAYS-CURRENT-COMP -
+000000                              HV-DAYS-START-COMP.
+000000     IF WS-DAYS-ACTUAL < 0
+000000         MOVE 0                  TO      WS-DAYS-ACTUAL
+000000     END-IF.
+000000     IF AS-SAVING-TYPE = CST-NON-TERM
+000000         MOVE AS-SAVING-TYPE     TO      WS-LEGACY-LOOKUP-TYPE
+000000         PERFORM SPD9999CMP-GET-LEGACY-RATE
+000000         COMPUTE WS-LEGACY-INTEREST =
+000000                 AS-MONEY-ROOT      *
+000000                 WS-RATE-LEGACY     *
+000000                 WS-DAYS-ACTUAL     /
+000000                 CST-FIXED-VALUE-12
+000000     ELSE
+000000         IF HV-DAYS-CURRENT-COMP >= HV-DAYS-END-COMP
+000000             EVALUATE AS-SAVING-TYPE
+000000                 WHEN CST-FIXED-03
+000000                     MOVE CST-FIXED-VALUE-03
+000000                                 TO      WS-DAYS-TERM
+000000                 WHEN CST-FIXED-06
+000000                     MOVE CST-FIXED-VALUE-06
+000000                                 TO      WS-DAYS-TERM
+000000                 WHEN CST-FIXED-12
+000000                     MOVE CST-FIXED-VALUE-12
+000000                                 TO      WS-DAYS-TERM
+000000             END-EVALUATE
+000000             MOVE AS-SAVING-TYPE     TO      WS-LEGACY-LOOKUP-TYPE
+000000             PERFORM SPD9999CMP-GET-LEGACY-RATE
+000000             COMPUTE WS-LEGACY-INTEREST =
+000000                     AS-MONEY-ROOT      *
+000000                     WS-RATE-LEGACY     *
+000000                     WS-DAYS-TERM       /
+000000                     CST-FIXED-VALUE-12
+000000         ELSE
+000000             MOVE CST-NON-TERM       TO      WS-LEGACY-LOOKUP-TYPE
+000000             PERFORM SPD9999CMP-GET-LEGACY-RATE
+000000             COMPUTE WS-LEGACY-INTEREST =
+000000                     AS-MONEY-ROOT      *
+000000                     WS-RATE-LEGACY     *
+000000                     WS-DAYS-ACTUAL     /
+000000                     CST-FIXED-VALUE-12
+000000         END-IF
+000000     END-IF.
+000000     COMPUTE WS-LEGACY-TOTAL        =
+000000             AS-MONEY-ROOT          +
+000000             WS-LEGACY-INTEREST.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 旧式利率取得（当日時点で有効な
+000000* SPD9999CMP-GET-LEGACY-RATE SECTION | 1件のみ取得。改定期間をまたぐ
+000000*                                |       分割は行わない）
+000000*                                |       対象: DB_INTEREST_INFO
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-GET-LEGACY-RATE.
+000000     EXEC SQL
+000000         SELECT INTEREST_RATE
+000000         INTO   :WS-RATE-LEGACY
+000000         FROM   MYDB.DB_INTEREST_INFO
+000000         WHERE  SAVING_TYPE          = :WS-LEGACY-LOOKUP-TYPE
+000000         AND    EFFECTIVE_START_DATE <= :HV-DATE-CURRENT-X
+000000         AND    EFFECTIVE_END_DATE   >= :HV-DATE-CURRENT-X
+000000     END-EXEC.
+000000     IF SQLCODE = 0
+000000         CONTINUE
+000000     ELSE
+000000         MOVE 'SPD9999CMP-GET-LEGACY-RATE'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000         MOVE 'SELECT INTEREST_RATE FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000         PERFORM SPD9999CMP-ABEND
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 現行エンジンの利息計算
+000000* SPD9999CMP-CALC-CURRENT SECTION |      （SPD9999SETのSPD9999-CALC-
+000000*                                |       SETと同一の式を再現する）
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-CALC-CURRENT.
+000000     IF AS-SAVING-TYPE = CST-NON-TERM
+000000         MOVE HV-DAYS-START-COMP     TO      HV-WINDOW-START-COMP
+000000         MOVE HV-DAYS-CURRENT-COMP   TO      HV-WINDOW-END-COMP
+000000         MOVE AS-SAVING-TYPE         TO      WS-SPLIT-SAVING-TYPE
+000000         PERFORM SPD9999CMP-CALC-SPLIT
+000000     ELSE
+000000         IF HV-DAYS-CURRENT-COMP >= HV-DAYS-END-COMP
+000000             EVALUATE AS-SAVING-TYPE
+000000                 WHEN CST-FIXED-03
+000000                     MOVE CST-FIXED-VALUE-03
+000000                                 TO      WS-DAYS-TERM
+000000                 WHEN CST-FIXED-06
+000000                     MOVE CST-FIXED-VALUE-06
+000000                                 TO      WS-DAYS-TERM
+000000                 WHEN CST-FIXED-12
+000000                     MOVE CST-FIXED-VALUE-12
+000000                                 TO      WS-DAYS-TERM
+000000             END-EVALUATE
+000000             MOVE HV-DAYS-START-COMP TO      HV-WINDOW-START-COMP
+000000             COMPUTE HV-WINDOW-END-COMP =
+000000                     HV-DAYS-START-COMP + WS-DAYS-TERM
+000000             MOVE AS-SAVING-TYPE     TO      WS-SPLIT-SAVING-TYPE
+000000             PERFORM SPD9999CMP-CALC-SPLIT
+000000         ELSE
+000000             MOVE HV-DAYS-START-COMP TO      HV-WINDOW-START-COMP
+000000             MOVE HV-DAYS-CURRENT-COMP
+000000                                 TO      HV-WINDOW-END-COMP
+000000             MOVE CST-NON-TERM       TO      WS-SPLIT-SAVING-TYPE
+000000             PERFORM SPD9999CMP-CALC-SPLIT
+000000         END-IF
+000000     END-IF.
+000000     COMPUTE WS-CURRENT-TOTAL       =
+000000             AS-MONEY-ROOT          +
+000000             WS-CURRENT-INTEREST.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 利率改定期間をまたぐ利息分割
+000000* SPD9999CMP-CALC-SPLIT  SECTION |      計算（SPD9999-CALC-INTEREST-
+000000*                                |       SPLITと同一の式を再現する）
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-CALC-SPLIT.
+000000     MOVE 0                      TO      WS-CURRENT-INTEREST.
+000000     IF AS-RATE-OVERRIDE NOT = 0
+000000         COMPUTE WS-CURRENT-INTEREST =
+000000                 AS-MONEY-ROOT       *
+000000                 AS-RATE-OVERRIDE    *
+000000                 (HV-WINDOW-END-COMP - HV-WINDOW-START-COMP) /
+000000                 CST-FIXED-VALUE-12
+000000         MOVE AS-RATE-OVERRIDE       TO      WS-RATE-APPLIED
+000000     ELSE
+000000         MOVE 'N'                TO      CST-EOF-CRS-RATE
+000000         EXEC SQL
+000000             DECLARE CRS-CMP-RATE CURSOR FOR
+000000             SELECT  INTEREST_RATE,
+000000                     EFFECTIVE_START_DATE,
+000000                     EFFECTIVE_END_DATE
+000000             FROM    MYDB.DB_INTEREST_INFO
+000000             WHERE   SAVING_TYPE = :WS-SPLIT-SAVING-TYPE
+000000             ORDER BY EFFECTIVE_START_DATE
+000000         END-EXEC
+000000         EXEC SQL
+000000             OPEN CRS-CMP-RATE
+000000         END-EXEC
+000000         IF SQLCODE = 0
+000000             CONTINUE
+000000         ELSE
+000000             MOVE 'SPD9999CMP-CALC-SPLIT'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'OPEN CRS-CMP-RATE FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999CMP-ABEND
+000000         END-IF
+000000         PERFORM SPD9999CMP-FETCH-RATE
+000000         PERFORM UNTIL CST-EOF-CRS-RATE = 'Y'
+000000             PERFORM SPD9999CMP-APPLY-RATE-PERIOD
+000000             PERFORM SPD9999CMP-FETCH-RATE
+000000         END-PERFORM
+000000         EXEC SQL
+000000             CLOSE CRS-CMP-RATE
+000000         END-EXEC
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 利率改定期間データ取得
+000000* SPD9999CMP-FETCH-RATE  SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-FETCH-RATE.
+000000     EXEC SQL
+000000         FETCH CRS-CMP-RATE
+000000         INTO  :WS-RATE-PERIOD,
+000000               :HV-PERIOD-START-X,
+000000               :HV-PERIOD-END-X
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             CONTINUE
+000000         WHEN 100
+000000             MOVE 'Y'            TO      CST-EOF-CRS-RATE
+000000         WHEN OTHER
+000000             MOVE 'SPD9999CMP-FETCH-RATE'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'FETCH CRS-CMP-RATE FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999CMP-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 有効期間と計算対象期間の重複
+000000* SPD9999CMP-APPLY-RATE-PERIOD SECTION | 分を加算（COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-APPLY-RATE-PERIOD.
+000000     COMPUTE HV-PERIOD-START-COMP =
+000000         FUNCTION INTEGER-OF-DATE(
+000000             FUNCTION NUMVAL(HV-PERIOD-START-X)).
+000000     COMPUTE HV-PERIOD-END-COMP   =
+000000         FUNCTION INTEGER-OF-DATE(
+000000             FUNCTION NUMVAL(HV-PERIOD-END-X)).
+000000     IF HV-PERIOD-START-COMP > HV-WINDOW-START-COMP
+000000         MOVE HV-PERIOD-START-COMP  TO      HV-OVERLAP-START-COMP
+000000     ELSE
+000000         MOVE HV-WINDOW-START-COMP  TO      HV-OVERLAP-START-COMP
+000000     END-IF.
+000000     IF HV-PERIOD-END-COMP < HV-WINDOW-END-COMP
+000000         MOVE HV-PERIOD-END-COMP    TO      HV-OVERLAP-END-COMP
+000000     ELSE
+000000         MOVE HV-WINDOW-END-COMP    TO      HV-OVERLAP-END-COMP
+000000     END-IF.
+000000     IF HV-OVERLAP-START-COMP < HV-OVERLAP-END-COMP
+000000         COMPUTE HV-OVERLAP-DAYS    =
+000000                 HV-OVERLAP-END-COMP - HV-OVERLAP-START-COMP
+000000         COMPUTE WS-CURRENT-INTEREST =
+000000                 WS-CURRENT-INTEREST        +
+000000                 (AS-MONEY-ROOT             *
+000000                  WS-RATE-PERIOD            *
+000000                  HV-OVERLAP-DAYS           /
+000000                  CST-FIXED-VALUE-12)
+000000         MOVE WS-RATE-PERIOD        TO      WS-RATE-APPLIED
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 異常終了処理
+000000* SPD9999CMP-ABEND       SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999CMP-ABEND.
+000000     DISPLAY 'SPD9999CMP-ABEND'.
+000000     DISPLAY 'ERROR MODULE : ' CST-ABEND-BREAKPOINT.
+000000     DISPLAY 'ERROR DETAIL : ' CST-ABEND-DETAIL.
+000000     DISPLAY 'SQLCODE      : ' SQLCODE.
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000 END PROGRAM SPD9999CMP.
+000000*===============================================================*
+000000*====           ＥＮＤ　 　ＯＦ　 　ＰＲＯＣＥＤＵＲＥ　       ====*
+000000*===============================================================*
+000000*****************************************************************
