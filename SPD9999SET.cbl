@@ -5,10 +5,26 @@
 000000*    PROGRAM-ID     :            SPD9999SET  
 000000*    SPX78439216    :            利息計算（プレビュー処理）
 000000*                                ※DB更新なし
-000000*    SPX95160487    :            満期決済処理 
-000000*                                ※残高・ステータス更新あり                          
-000000*    CREATE DATE    :            2026/01/07 
-000000*    UPDATE DATE    :            2026/01/28                             
+000000*    SPX95160487    :            満期決済処理
+000000*                                ※残高・ステータス更新あり
+000000*    SPX20260204    :            早期（中途）解約処理
+000000*                                ※ペナルティ利率を適用し残高・ステータス更新あり
+000000*    SPX20260209    :            利率改定期間をまたぐ利息の分割計算
+000000*    SPX20260212    :            個別優遇金利（RATE_OVERRIDE）対応
+000000*    SPX20260213    :            残高上限チェック処理
+000000*    SPX20260215    :            呼出元への処理件数返却
+000000*    SPX20260216    :            DB_RUN_AUDITへの実行監査ログ出力
+000000*    SPX20260217    :            プレビューの基準日指定（仮定計算）対応
+000000*    SPX20260218    :            決済済みORDER_IDの二重決済防止
+000000*    SPX20260219    :            外貨預金（CURRENCY_CODE）対応
+000000*    SPX20260220    :            STATUS='2'（満期・決済待ち）対応
+000000*    SPX20260221    :            JCL PARM レイアウト拡張
+000000*                                （基準日・コミット間隔の個別指定）
+000000*    SPX20260222    :            NON-TERM預金の最低残高・休眠口座
+000000*                                チェック
+000000*    SPX20260225    :            早期解約の二重処理防止
+000000*    CREATE DATE    :            2026/01/07
+000000*    UPDATE DATE    :            2026/02/25
 000000*    AUTHOR         :            Elyz04                      
 000000*    PURPOSE        :            利息計算および満期決済処理
 000000*/-------------------------------------------------------------/*   
@@ -25,10 +41,83 @@
 000000*        2026/01/20 : ACC_ID が存在しないことを検証するケースの再構
 000000*                     築と修正
 000000*        2026/01/28 : 実際の業務に基づいてプログラムの再構築
+000000*        2026/02/04 : SPX20260204 : 早期解約モード（ペナルティ利率適用）追加
+000000*        2026/02/09 : SPX20260209 : DB_INTEREST_INFO に有効期間を追加し、
+000000*                     利率改定をまたぐ利息計算を期間ごとに分割
+000000*        2026/02/12 : SPX20260212 : DB_ACCOUNT_SAVINGS に RATE_OVERRIDE
+000000*                     を追加し、設定時はDB_INTEREST_INFO参照に代えて
+000000*                     個別優遇金利を適用
+000000*        2026/02/13 : SPX20260213 : DB_BALANCE_CEILING による決済後残高
+000000*                     の上限チェックを追加。超過時はSPD9999-REJECTで
+000000*                     例外レポートへ出力しコミットしない
+000000*        2026/02/15 : SPX20260215 : LNK-PARAM-JCL に当回CALL分の処理件数
+000000*                     を追加し、SPD9999DRV側で日次の集計が取れるように
+000000*        2026/02/16 : SPX20260216 : 起動ごとにDB_RUN_AUDITへPARM・モード・
+000000*                     ACC_ID・SQLCODE・記録時刻を記録し、実行履歴を残す
+000000*        2026/02/17 : SPX20260217 : DB_RUN_CONTROL.AS_OF_DATEにより、
+000000*                     プレビュー処理のみ本日日付の代わりに指定日付で
+000000*                     仮定計算できるように対応（決済処理には影響しない）
+000000*        2026/02/18 : SPX20260218 : SPD9999-PROC-SETの先頭でDB_SAVINGS_
+000000*                     HISTORYを確認し、同一ORDER_IDが満期決済済みなら
+000000*                     二重決済を防止してSPD9999-REJECTへ振り分ける
+000000*        2026/02/19 : SPX20260219 : DB_ACCOUNT_SAVINGS／DB_ACCOUNT_BALANCE
+000000*                     に CURRENCY_CODE を追加。残高・利息は現地通貨の
+000000*                     ままDB更新し、DB_EXCHANGE_RATE参照で基準通貨
+000000*                     換算額を決済通知へ追加表示する
+000000*        2026/02/20 : SPX20260220 : SPD9999MWLがSTATUS='2'（満期・決済待ち）
+000000*                     へ更新した行をSPD9999-SETTLEのCRS2で選別。単一ACC_ID
+000000*                     指定時のSPD9999-CHK-ACC-ACTIVEもSTATUS='1'/'2'の両方を
+000000*                     有効預金として認める
+000000*        2026/02/21 : SPX20260221 : LNK-PARAM-DATAを11→26バイトへ拡張し、
+000000*                     MODE,ACC_ID に続けてAS_OF_DATE・COMMIT_LIMITを任意
+000000*                     項目としてUNSTRING。指定時はDB_RUN_CONTROL由来の
+000000*                     既定値を上書きする。旧来のMODE,ACC_IDのみ（11バイト）
+000000*                     の送信元はそのまま動作する
+000000*        2026/02/22 : SPX20260222 : DB_ACCOUNT_SAVINGSにDORMANT_FLAGを
+000000*                     追加。NON-TERM預金はSPD9999-CHK-MIN-BALANCEで
+000000*                     DB_MIN_BALANCE（預金タイプ別の最低残高）を下回る
+000000*                     か、DORMANT_FLAG='Y'の場合は付利せずSPD9999-REJECT
+000000*                     で例外レポートへ振り分ける
+000000*        2026/02/25 : SPX20260225 : SPD9999-PROC-EARLYの先頭でもSPD9999-
+000000*                     CHK-ALREADY-WITHDRAWNによりDB_SAVINGS_HISTORYを
+000000*                     確認し、同一ORDER_IDが早期解約済みなら二重解約を
+000000*                     防止してSPD9999-REJECTへ振り分ける（SPD9999-CHK-
+000000*                     ALREADY-SETTLEDの満期決済側と対の処理）
 000000*/-------------------------------------------------------------/*
-000000 ENVIRONMENT                     DIVISION.         
-000000 DATA                            DIVISION.                                
-000000 WORKING-STORAGE                 SECTION.  
+000000 ENVIRONMENT                     DIVISION.
+000000 INPUT-OUTPUT                    SECTION.
+000000 FILE-CONTROL.
+000000     SELECT EXCEPTION-FILE ASSIGN TO 'EXCPRPT'
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS  IS WS-EXC-STATUS.
+000000     SELECT NOTICE-FILE    ASSIGN TO 'SETNOTC'
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS  IS WS-NOT-STATUS.
+000000 DATA                            DIVISION.
+000000 FILE                            SECTION.
+000000 FD  EXCEPTION-FILE
+000000     RECORDING MODE IS F
+000000     RECORD CONTAINS 93 CHARACTERS.
+000000 01 EXC-REC.
+000000    03 EXC-MODE                  PIC X(01).
+000000    03 EXC-ACC-ID                PIC X(09).
+000000    03 EXC-DATE                  PIC 9(08).
+000000    03 EXC-MODULE                PIC X(25).
+000000    03 EXC-DETAIL                PIC X(50).
+000000 FD  NOTICE-FILE
+000000     RECORDING MODE IS F
+000000     RECORD CONTAINS 99 CHARACTERS.
+000000 01 NOT-REC.
+000000    03 NOT-ORDER-ID              PIC 9(09).
+000000    03 NOT-ACC-ID                PIC 9(09).
+000000    03 NOT-SAVING-TYPE           PIC X(10).
+000000    03 NOT-SETTLE-DATE           PIC X(08).
+000000    03 NOT-PRINCIPAL             PIC 9(13)V99.
+000000    03 NOT-INTEREST-PAID         PIC 9(13)V99.
+000000    03 NOT-NEW-BALANCE           PIC 9(13)V99.
+000000    03 NOT-CURRENCY-CODE         PIC X(03).
+000000    03 NOT-BASE-EQUIVALENT       PIC 9(13)V99.
+000000 WORKING-STORAGE                 SECTION.
 000000*/-------------------------------------------------------------/*         
 000000*  ワークエリア                                                           
 000000*/-------------------------------------------------------------/*     
@@ -44,25 +133,75 @@
 000000     EXEC SQL                                            
 000000         INCLUDE                 ACCSAV                                  
 000000     END-EXEC.
-000000*--- DCLGEN参照：MYDB.DB_ACCOUNT_BALANCE                                  
-000000     EXEC SQL                                            
-000000         INCLUDE                 ACCBAL                                  
-000000     END-EXEC.     
+000000*--- DCLGEN参照：MYDB.DB_ACCOUNT_BALANCE
+000000     EXEC SQL
+000000         INCLUDE                 ACCBAL
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_SAVINGS_HISTORY
+000000     EXEC SQL
+000000         INCLUDE                 SAVHIST
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_INTEREST_PREVIEW
+000000     EXEC SQL
+000000         INCLUDE                 INTPREV
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_RUN_CONTROL
+000000     EXEC SQL
+000000         INCLUDE                 RUNCTL
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_PENALTY_RATE
+000000     EXEC SQL
+000000         INCLUDE                 PENRATE
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_BALANCE_CEILING
+000000     EXEC SQL
+000000         INCLUDE                 BALCEIL
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_RUN_AUDIT
+000000     EXEC SQL
+000000         INCLUDE                 RUNAUD
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_EXCHANGE_RATE
+000000     EXEC SQL
+000000         INCLUDE                 EXCHRT
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_MIN_BALANCE
+000000     EXEC SQL
+000000         INCLUDE                 MINBAL
+000000     END-EXEC.
 000000*/-------------------------------------------------------------/*
-000000*  ワークエリア                                                   
+000000*  ワークエリア
 000000*/-------------------------------------------------------------/*
-000000 01 WS-VARIABLES.                                               
-000000    03 WS-DAYS-ACTUAL            PIC 9(05).                    
+000000 01 WS-EXC-STATUS                PIC X(02).
+000000 01 WS-NOT-STATUS                PIC X(02).
+000000 01 WS-VARIABLES.
+000000    03 WS-DAYS-ACTUAL            PIC 9(05).
 000000    03 WS-DAYS-TERM              PIC 9(05).                    
 000000    03 WS-AMOUNT-INTEREST        PIC S9(13)V99    COMP-3.         
 000000    03 WS-AMOUNT-TOTAL           PIC S9(13)V99    COMP-3.
 000000    03 WS-NEW-BALANCE            PIC S9(13)V99    COMP-3.  
-000000    03 WS-RATE-INTEREST          PIC S9(01)V9(04) COMP-3.        
-000000    03 WS-RATE-NONTERM           PIC S9(01)V9(04) COMP-3.            
-000000    03 WS-PARAM-MODE             PIC X(01).             
-000000    03 WS-PARAM-ACC-ID-CHAR      PIC X(09).   
-000000    03 WS-PARAM-ACC-ID-DISP      PIC 9(09). 
-000000    03 WS-PARAM-ACC-ID-COMP      PIC S9(09)       COMP. 
+000000    03 WS-RATE-INTEREST          PIC S9(01)V9(04) COMP-3.
+000000    03 WS-RATE-PENALTY           PIC S9(01)V9(04) COMP-3.
+000000    03 WS-RATE-APPLIED           PIC S9(01)V9(04) COMP-3.
+000000    03 WS-RATE-PERIOD            PIC S9(01)V9(04) COMP-3.
+000000    03 WS-SPLIT-SAVING-TYPE      PIC X(10).
+000000    03 WS-WITHDRAWAL-TYPE        PIC X(08).
+000000    03 WS-PARAM-MODE             PIC X(01).
+000000    03 WS-PARAM-ACC-ID-CHAR      PIC X(09).
+000000    03 WS-PARAM-ACC-ID-DISP      PIC 9(09).
+000000    03 WS-PARAM-ACC-ID-COMP      PIC S9(09)       COMP.
+000000    03 WS-PARAM-AS-OF-DATE-CHAR  PIC X(08).
+000000    03 WS-PARAM-COMMIT-LMT-CHAR  PIC X(05).
+000000    03 WS-CEILING-AMOUNT         PIC S9(13)V99    COMP-3.
+000000    03 WS-CEILING-EXCEEDED       PIC X(01).
+000000    03 WS-MIN-BALANCE-AMOUNT     PIC S9(13)V99    COMP-3.
+000000    03 WS-BELOW-MIN-BALANCE      PIC X(01).
+000000    03 WS-ROW-REJECTED           PIC X(01).
+000000    03 WS-SAVE-DATE-CURRENT-9    PIC 9(08).
+000000    03 WS-SAVE-DATE-CURRENT-X    PIC X(08).
+000000    03 WS-SAVE-DAYS-CURRENT-COMP PIC S9(09)       COMP.
+000000    03 WS-EXCHANGE-RATE          PIC S9(3)V9(6)   COMP-3.
+000000    03 WS-BASE-EQUIVALENT        PIC S9(13)V99    COMP-3.
 000000*/-------------------------------------------------------------/*
 000000*  ホスト変数                                                    
 000000*/-------------------------------------------------------------/*     
@@ -72,10 +211,23 @@
 000000    03 HV-DAYS-END-COMP          PIC S9(09) COMP.                 
 000000    03 HV-DATE-START-9           PIC 9(08).                    
 000000    03 HV-DATE-END-9             PIC 9(08).                             
-000000    03 HV-DATE-CURRENT-9         PIC 9(08). 
+000000    03 HV-DATE-CURRENT-9         PIC 9(08).
+000000    03 HV-DATE-CURRENT-X         PIC X(08).
 000000    03 HV-ACC-STATUS             PIC X(01).
 000000    03 HV-ACTIVE-SAVING-CNT      PIC S9(09) COMP.
-000000    03 HV-TOTAL-SAVING-CNT       PIC S9(09) COMP.                  
+000000    03 HV-TOTAL-SAVING-CNT       PIC S9(09) COMP.
+000000    03 HV-RUN-CONTROL-KEY        PIC X(10).
+000000    03 HV-WINDOW-START-COMP      PIC S9(09) COMP.
+000000    03 HV-WINDOW-END-COMP        PIC S9(09) COMP.
+000000    03 HV-PERIOD-START-X         PIC X(08).
+000000    03 HV-PERIOD-END-X           PIC X(08).
+000000    03 HV-PERIOD-START-COMP      PIC S9(09) COMP.
+000000    03 HV-PERIOD-END-COMP        PIC S9(09) COMP.
+000000    03 HV-OVERLAP-START-COMP     PIC S9(09) COMP.
+000000    03 HV-OVERLAP-END-COMP       PIC S9(09) COMP.
+000000    03 HV-OVERLAP-DAYS           PIC S9(05) COMP.
+000000    03 HV-AS-OF-DATE-9           PIC 9(08).
+000000    03 HV-SETTLED-CNT            PIC S9(09) COMP.
 000000*/-------------------------------------------------------------/*
 000000*  定数定義                                                      
 000000*/-------------------------------------------------------------/*     
@@ -85,18 +237,24 @@
 000000    03 CST-END-PGM-MSG           PIC X(50)  VALUE SPACES.
 000000    03 CST-START-PROC1-MSG       PIC X(50)  VALUE SPACES.
 000000    03 CST-START-PROC2-MSG       PIC X(50)  VALUE SPACES.
+000000    03 CST-START-PROC3-MSG       PIC X(50)  VALUE SPACES.
 000000    03 CST-END-PROC1-MSG         PIC X(50)  VALUE SPACES.
 000000    03 CST-END-PROC2-MSG         PIC X(50)  VALUE SPACES.
+000000    03 CST-END-PROC3-MSG         PIC X(50)  VALUE SPACES.
 000000*--- STATUS / EOF FLAG
-000000    03 CST-STATUS-1              PIC X(01)  VALUE '1'.          
-000000    03 CST-STATUS-9              PIC X(01)  VALUE '9'.          
-000000    03 CST-EOF-CRS1              PIC X(01)  VALUE 'N'. 
-000000    03 CST-EOF-CRS2              PIC X(01)  VALUE 'N'.  
+000000    03 CST-STATUS-1              PIC X(01)  VALUE '1'.
+000000    03 CST-STATUS-2              PIC X(01)  VALUE '2'.
+000000    03 CST-STATUS-9              PIC X(01)  VALUE '9'.
+000000    03 CST-EOF-CRS1              PIC X(01)  VALUE 'N'.
+000000    03 CST-EOF-CRS2              PIC X(01)  VALUE 'N'.
+000000    03 CST-EOF-CRS3              PIC X(01)  VALUE 'N'.
+000000    03 CST-EOF-CRS-RATE          PIC X(01)  VALUE 'N'.
 000000*--- SAVING TYPE CONSTANT
 000000    03 CST-NON-TERM              PIC X(10)  VALUE 'NON-TERM'.
 000000    03 CST-FIXED-03              PIC X(10)  VALUE 'FIXED-03'.
 000000    03 CST-FIXED-06              PIC X(10)  VALUE 'FIXED-06'.
-000000    03 CST-FIXED-12              PIC X(10)  VALUE 'FIXED-12'. 
+000000    03 CST-FIXED-12              PIC X(10)  VALUE 'FIXED-12'.
+000000    03 CST-BASE-CURRENCY         PIC X(03)  VALUE 'JPY'.
 000000*--- TERM DAY CONSTANT       
 000000    03 CST-FIXED-VALUE-03        PIC 9(03)  VALUE 90.  
 000000    03 CST-FIXED-VALUE-06        PIC 9(03)  VALUE 180.      
@@ -104,27 +262,53 @@
 000000*--- PROCESS COUNTER
 000000    03 CST-COUNT-PROC1           PIC 9(05)  VALUE 0.
 000000    03 CST-COUNT-PROC2           PIC 9(05)  VALUE 0.
+000000    03 CST-COUNT-PROC3           PIC 9(05)  VALUE 0.
 000000    03 CST-COUNT-UPD-BALANCE     PIC 9(05)  VALUE 0.
 000000    03 CST-COUNT-UPD-STATUS      PIC 9(05)  VALUE 0.
+000000    03 CST-COUNT-CEILING-EXC     PIC 9(05)  VALUE 0.
+000000    03 CST-COUNT-MIN-BAL-EXC     PIC 9(05)  VALUE 0.
 000000*--- PARAMETER / MODE FLAG  
 000000    03 CST-ACC-ID-FLAG           PIC X(01)  VALUE 'N'.
 000000    03 CST-MODE-PREVIEW          PIC X(01)  VALUE '1'.
 000000    03 CST-MODE-SETTLE           PIC X(01)  VALUE '2'.
 000000    03 CST-MODE-BOTH             PIC X(01)  VALUE '3'.
+000000    03 CST-MODE-ALL              PIC X(01)  VALUE '4'.
+000000    03 CST-MODE-EARLY            PIC X(01)  VALUE '5'.
+000000*--- WITHDRAWAL TYPE CONSTANT
+000000    03 CST-WITHDRAW-MATURITY     PIC X(08)  VALUE 'MATURITY'.
+000000    03 CST-WITHDRAW-EARLY        PIC X(08)  VALUE 'EARLY'.
 000000*--- COMMIT CONTROL
 000000    03 CST-COMMIT-CNT            PIC 9(05)  VALUE 0.
-000000    03 CST-COMMIT-LIMIT          PIC 9(05)  VALUE 100.   
-000000*--- DEBUG / ABEND  
+000000    03 CST-COMMIT-LIMIT          PIC 9(05)  VALUE 100.
+000000    03 CST-RUN-CONTROL-KEY       PIC X(10)  VALUE 'SPD9999SET'.
+000000*--- DEBUG / ABEND
 000000    03 CST-ABEND-BREAKPOINT      PIC X(100) VALUE SPACES.
-000000    03 CST-ABEND-DETAIL          PIC X(100) VALUE SPACES.  
+000000    03 CST-ABEND-DETAIL          PIC X(100) VALUE SPACES.
 000000    03 CST-DEBUG-MODE            PIC X(01)  VALUE 'N'.
+000000*--- RUN AUDIT LOG CONTROL
+000000    03 CST-SQLCODE-OK            PIC S9(9)  COMP VALUE 0.
+000000*--- EXCEPTION REPORT CONTROL
+000000    03 CST-EXC-FILE-OPEN         PIC X(01)  VALUE 'N'.
+000000*--- SETTLEMENT NOTICE CONTROL
+000000    03 CST-NOT-FILE-OPEN         PIC X(01)  VALUE 'N'.
+000000    03 CST-RTN-CODE-OK           PIC 9(01)  VALUE 0.
+000000    03 CST-RTN-CODE-REJECT       PIC 9(01)  VALUE 4.
 000000*/-------------------------------------------------------------/*
 000000*  JCL パラメータ受け取りエリア                                                     
 000000*/-------------------------------------------------------------/* 
 000000 LINKAGE                         SECTION.
 000000 01 LNK-PARAM-JCL.
 000000    03 LNK-PARAM-LENGTH          PIC S9(04) COMP.
-000000    03 LNK-PARAM-DATA            PIC X(11).   
+000000*--- MODE(1),ACC_ID(9),AS_OF_DATE(8),COMMIT_LIMIT(5) を ','区切り
+000000*--- で格納。旧来の MODE,ACC_ID のみ（11バイト）の送信元も
+000000*--- 変更なしで動作する（未送信の項目はSPACESのまま）
+000000    03 LNK-PARAM-DATA            PIC X(26).
+000000    03 LNK-RETURN-CODE           PIC S9(04) COMP.
+000000    03 LNK-COUNT-PREVIEW         PIC 9(05).
+000000    03 LNK-COUNT-SETTLE          PIC 9(05).
+000000    03 LNK-COUNT-EARLY           PIC 9(05).
+000000    03 LNK-COUNT-UPD-BAL         PIC 9(05).
+000000    03 LNK-COUNT-UPD-STATUS      PIC 9(05).
 000000*===============================================================*         
 000000*====        ＰＲＯＣＥＤＵＲＥ　　 　　ＤＩＶＩＳＩＯＮ        ====*         
 000000*===============================================================*       
@@ -135,24 +319,51 @@
 000000*                                |                                       
 000000*/-------------------------------------------------------------/*
 000000 SPD9999-MAIN.
-000000     PERFORM                     SPD9999-SET-LOG-MSG.   
+000000     MOVE CST-RTN-CODE-OK        TO      LNK-RETURN-CODE.
+000000     PERFORM                     SPD9999-SET-LOG-MSG.
 000000     PERFORM                     SPD9999-INIT-VAR.
 000000     PERFORM                     SPD9999-INIT-DATE.
+000000     PERFORM                     SPD9999-GET-COMMIT-LIMIT.
 000000     PERFORM                     SPD9999-HANDLE-PARAM.
 000000     DISPLAY                     CST-START-PGM-MSG.
 000000     IF CST-DEBUG-MODE = 'Y'
 000000         PERFORM                 SPD9999-DISP-TOTAL
 000000     END-IF.
 000000     DISPLAY                     CST-END-PGM-MSG.
-000000     STOP RUN.
-000000*/-------------------------------------------------------------/*         
-000000*                                | NOTE: 変数初期化                       
-000000* SPD9999-INIT-VAR       SECTION |      （COMMON）                        
+000000     PERFORM                     SPD9999-FILL-LNK-COUNTS.
+000000     GOBACK.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 呼出元への件数返却
+000000* SPD9999-FILL-LNK-COUNTS SECTION |     （SPX20260215）
+000000*                                |       当回CALL分の処理件数を
+000000*                                |       LNK-PARAM-JCLへ設定
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-FILL-LNK-COUNTS.
+000000     MOVE CST-COUNT-PROC1        TO      LNK-COUNT-PREVIEW.
+000000     MOVE CST-COUNT-PROC2        TO      LNK-COUNT-SETTLE.
+000000     MOVE CST-COUNT-PROC3        TO      LNK-COUNT-EARLY.
+000000     MOVE CST-COUNT-UPD-BALANCE  TO      LNK-COUNT-UPD-BAL.
+000000     MOVE CST-COUNT-UPD-STATUS   TO      LNK-COUNT-UPD-STATUS.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 変数初期化
+000000* SPD9999-INIT-VAR       SECTION |      （COMMON）
 000000*                                |                                       
 000000*/-------------------------------------------------------------/*         
 000000 SPD9999-INIT-VAR.
-000000     INITIALIZE                  WS-VARIABLES.                           
-000000     INITIALIZE                  HV-VARIABLES.                          
+000000     INITIALIZE                  WS-VARIABLES.
+000000     INITIALIZE                  HV-VARIABLES.
+000000*--- CST-VARIABLESは定数と共にCALL単位で初期化が必要な項目を
+000000*--- 持つため、INITIALIZE対象にはせず該当項目のみ個別にリセット
+000000*--- する（GOBACK方式ではWORKING-STORAGEがCALL間で保持される）
+000000     MOVE 'N'                    TO      CST-ACC-ID-FLAG.
+000000     MOVE 0                      TO      CST-COUNT-PROC1
+000000                                         CST-COUNT-PROC2
+000000                                         CST-COUNT-PROC3
+000000                                         CST-COUNT-UPD-BALANCE
+000000                                         CST-COUNT-UPD-STATUS
+000000                                         CST-COUNT-CEILING-EXC
+000000                                         CST-COUNT-MIN-BAL-EXC.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*         
 000000*                                | NOTE: 計算用ワーク初期化             
@@ -165,7 +376,7 @@
 000000     MOVE           0            TO      WS-AMOUNT-INTEREST.
 000000     MOVE           0            TO      WS-AMOUNT-TOTAL.
 000000     MOVE           0            TO      WS-RATE-INTEREST.
-000000     MOVE           0            TO      WS-RATE-NONTERM.
+000000     MOVE           0            TO      WS-RATE-APPLIED.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*         
 000000*                                | NOTE: 計算用ワーク初期化         
@@ -174,12 +385,77 @@
 000000*/-------------------------------------------------------------/*         
 000000 SPD9999-INIT-DATE.
 000000     MOVE FUNCTION CURRENT-DATE(1:8)
-000000                                 TO 
+000000                                 TO
 000000                   HV-DATE-CURRENT-9.
+000000     MOVE FUNCTION CURRENT-DATE(1:8)
+000000                                 TO
+000000                   HV-DATE-CURRENT-X.
 000000     COMPUTE HV-DAYS-CURRENT-COMP =
 000000         FUNCTION INTEGER-OF-DATE(HV-DATE-CURRENT-9).
 000000     EXIT.
 000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: コミット間隔取得
+000000* SPD9999-GET-COMMIT-LIMIT SECTION |     （COMMON）
+000000*                                |      対象: DB_RUN_CONTROL
+000000*                                |      行が無ければ既定値を維持
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-GET-COMMIT-LIMIT.
+000000     MOVE CST-RUN-CONTROL-KEY    TO      HV-RUN-CONTROL-KEY.
+000000     EXEC SQL
+000000         SELECT COMMIT_LIMIT, AS_OF_DATE
+000000         INTO   :RC-COMMIT-LIMIT, :RC-AS-OF-DATE
+000000         FROM   MYDB.DB_RUN_CONTROL
+000000         WHERE  CONTROL_KEY = :HV-RUN-CONTROL-KEY
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             MOVE RC-COMMIT-LIMIT    TO      CST-COMMIT-LIMIT
+000000             MOVE RC-AS-OF-DATE      TO      HV-AS-OF-DATE-9
+000000         WHEN 100
+000000             CONTINUE
+000000         WHEN OTHER
+000000             MOVE 'SPD9999-GET-COMMIT-LIMIT'
+000000                                 TO
+000000                  CST-ABEND-BREAKPOINT
+000000             MOVE 'SELECT COMMIT_LIMIT FAILED'
+000000                                 TO
+000000                  CST-ABEND-DETAIL
+000000             PERFORM SPD9999-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: プレビュー基準日の一時適用
+000000* SPD9999-APPLY-AS-OF-DATE SECTION |    （SPX20260217）
+000000*                                |      対象: DB_RUN_CONTROL.AS_OF_DATE
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-APPLY-AS-OF-DATE.
+000000     IF HV-AS-OF-DATE-9 NOT = 0
+000000         MOVE HV-DATE-CURRENT-9  TO      WS-SAVE-DATE-CURRENT-9
+000000         MOVE HV-DATE-CURRENT-X  TO      WS-SAVE-DATE-CURRENT-X
+000000         MOVE HV-DAYS-CURRENT-COMP
+000000                                 TO      WS-SAVE-DAYS-CURRENT-COMP
+000000         MOVE HV-AS-OF-DATE-9    TO      HV-DATE-CURRENT-9
+000000         MOVE HV-AS-OF-DATE-9    TO      HV-DATE-CURRENT-X
+000000         COMPUTE HV-DAYS-CURRENT-COMP =
+000000             FUNCTION INTEGER-OF-DATE(HV-DATE-CURRENT-9)
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 本来の実行日付へ復元
+000000* SPD9999-RESTORE-TODAY-DATE SECTION |    （SPX20260217）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-RESTORE-TODAY-DATE.
+000000     IF HV-AS-OF-DATE-9 NOT = 0
+000000         MOVE WS-SAVE-DATE-CURRENT-9
+000000                                 TO      HV-DATE-CURRENT-9
+000000         MOVE WS-SAVE-DATE-CURRENT-X
+000000                                 TO      HV-DATE-CURRENT-X
+000000         MOVE WS-SAVE-DAYS-CURRENT-COMP
+000000                                 TO      HV-DAYS-CURRENT-COMP
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
 000000*                                | NOTE: ログメッセージ設定
 000000* SPD9999-SET-LOG-MSG    SECTION |      （COMMON）
 000000*                                |
@@ -206,75 +482,143 @@
 000000     MOVE 'END   SPX95160487'
 000000                                 TO
 000000              CST-END-PROC2-MSG.
+000000*--- PROCESS 3 (SPX20260204 : EARLY WITHDRAWAL)
+000000     MOVE 'START SPX20260204'
+000000                                 TO
+000000              CST-START-PROC3-MSG.
+000000     MOVE 'END   SPX20260204'
+000000                                 TO
+000000              CST-END-PROC3-MSG.
+000000     MOVE LNK-PARAM-DATA         TO      RA-PARM-DATA.
+000000     UNSTRING LNK-PARAM-DATA
+000000         DELIMITED BY ','
+000000         INTO RA-RUN-MODE
+000000              RA-ACC-ID
+000000     END-UNSTRING.
+000000     MOVE CST-SQLCODE-OK         TO      RA-SQLCODE-OUT.
+000000     PERFORM SPD9999-WRITE-AUDIT.
 000000     EXIT.
-000000*/-------------------------------------------------------------/*         
-000000*                                | NOTE: JCLパラメータ処理                       
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 実行監査ログ出力
+000000* SPD9999-WRITE-AUDIT    SECTION |      （SPX20260216）
+000000*                                |       対象: DB_RUN_AUDIT
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-WRITE-AUDIT.
+000000     MOVE FUNCTION CURRENT-DATE  TO      RA-AUDIT-TIMESTAMP.
+000000     EXEC SQL
+000000         INSERT INTO MYDB.DB_RUN_AUDIT
+000000             (PARM_DATA, RUN_MODE, ACC_ID, SQLCODE_OUT,
+000000              AUDIT_TIMESTAMP)
+000000         VALUES
+000000             (:RA-PARM-DATA, :RA-RUN-MODE, :RA-ACC-ID,
+000000              :RA-SQLCODE-OUT, :RA-AUDIT-TIMESTAMP)
+000000     END-EXEC.
+000000     IF SQLCODE NOT = 0
+000000         DISPLAY 'WARNING: DB_RUN_AUDIT INSERT FAILED, SQLCODE : '
+000000                 SQLCODE
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: JCLパラメータ処理
 000000* SPD9999-HANDLE-PARAM   SECTION |      （COMMON）                        
 000000*                                |                                       
 000000*/-------------------------------------------------------------/*
 000000 SPD9999-HANDLE-PARAM.
+000000     MOVE 'N'                    TO      WS-ROW-REJECTED.
 000000     IF LNK-PARAM-LENGTH = 0
-000000     OR LNK-PARAM-LENGTH > 11
+000000     OR LNK-PARAM-LENGTH > 26
 000000         MOVE 'SPD9999-HANDLE-PARAM'
-000000                                 TO 
+000000                                 TO
 000000              CST-ABEND-BREAKPOINT
 000000         MOVE 'INVALID JCL PARAM LENGTH'
-000000                                 TO 
+000000                                 TO
 000000              CST-ABEND-DETAIL
-000000         PERFORM SPD9999-ABEND
+000000         PERFORM SPD9999-REJECT
 000000     END-IF.
 000000     IF CST-DEBUG-MODE = 'Y'
 000000         DISPLAY 'LNK-PARAM-LENGTH : ' LNK-PARAM-LENGTH
 000000         DISPLAY 'LNK-PARAM-DATA   : ' LNK-PARAM-DATA
 000000     END-IF.
-000000     UNSTRING LNK-PARAM-DATA     
-000000         DELIMITED BY ','        
-000000         INTO WS-PARAM-MODE      
+000000     UNSTRING LNK-PARAM-DATA
+000000         DELIMITED BY ','
+000000         INTO WS-PARAM-MODE
 000000              WS-PARAM-ACC-ID-CHAR
+000000              WS-PARAM-AS-OF-DATE-CHAR
+000000              WS-PARAM-COMMIT-LMT-CHAR
 000000     END-UNSTRING.
 000000     IF WS-PARAM-ACC-ID-CHAR = SPACES
-000000     OR WS-PARAM-ACC-ID-CHAR = LOW-VALUES                   
-000000         MOVE 'SPD9999-HANDLE-PARAM'
-000000                                 TO 
-000000              CST-ABEND-BREAKPOINT
-000000         MOVE 'ACCOUNT ID PARAM IS REQUIRED'
-000000                                 TO 
-000000              CST-ABEND-DETAIL
-000000         PERFORM SPD9999-ABEND                     
-000000     ELSE                                                 
-000000         MOVE 'Y'                TO      CST-ACC-ID-FLAG               
+000000     OR WS-PARAM-ACC-ID-CHAR = LOW-VALUES
+000000         IF WS-PARAM-MODE NOT = CST-MODE-ALL
+000000             MOVE 'SPD9999-HANDLE-PARAM'
+000000                                 TO
+000000                  CST-ABEND-BREAKPOINT
+000000             MOVE 'ACCOUNT ID PARAM IS REQUIRED'
+000000                                 TO
+000000                  CST-ABEND-DETAIL
+000000             PERFORM SPD9999-REJECT
+000000         END-IF
+000000     ELSE
+000000         MOVE 'Y'                TO      CST-ACC-ID-FLAG
 000000         MOVE WS-PARAM-ACC-ID-CHAR
-000000                                 TO 
-000000              WS-PARAM-ACC-ID-DISP  
+000000                                 TO
+000000              WS-PARAM-ACC-ID-DISP
 000000         MOVE WS-PARAM-ACC-ID-DISP
-000000                                 TO 
-000000              WS-PARAM-ACC-ID-COMP      
-000000     END-IF.                                              
+000000                                 TO
+000000              WS-PARAM-ACC-ID-COMP
+000000     END-IF.
+000000     PERFORM SPD9999-APPLY-PARAM-OVERRIDES.
 000000     PERFORM SPD9999-VALIDATE-PARAM.
 000000     IF CST-ACC-ID-FLAG = 'Y'
 000000         PERFORM SPD9999-CHK-ACC-EXIST
 000000         PERFORM SPD9999-CHK-ACC-ACTIVE
 000000     END-IF.
-000000     EVALUATE WS-PARAM-MODE
-000000         WHEN CST-MODE-PREVIEW
-000000             DISPLAY CST-START-PROC1-MSG
-000000             PERFORM SPD9999-PREVIEW
-000000             DISPLAY CST-END-PROC1-MSG
-000000         WHEN CST-MODE-SETTLE
-000000             DISPLAY CST-START-PROC2-MSG
-000000             PERFORM SPD9999-SETTLE
-000000             DISPLAY CST-END-PROC2-MSG
-000000         WHEN CST-MODE-BOTH
-000000             DISPLAY CST-START-PROC1-MSG
-000000             PERFORM SPD9999-PREVIEW
-000000             DISPLAY CST-END-PROC1-MSG
-000000             DISPLAY CST-START-PROC2-MSG
-000000             PERFORM SPD9999-SETTLE
-000000             DISPLAY CST-END-PROC2-MSG
-000000     END-EVALUATE. 
+000000     IF WS-ROW-REJECTED = 'N'
+000000         EVALUATE WS-PARAM-MODE
+000000             WHEN CST-MODE-PREVIEW
+000000                 DISPLAY CST-START-PROC1-MSG
+000000                 PERFORM SPD9999-PREVIEW
+000000                 DISPLAY CST-END-PROC1-MSG
+000000             WHEN CST-MODE-SETTLE
+000000                 DISPLAY CST-START-PROC2-MSG
+000000                 PERFORM SPD9999-SETTLE
+000000                 DISPLAY CST-END-PROC2-MSG
+000000             WHEN CST-MODE-BOTH
+000000                 DISPLAY CST-START-PROC1-MSG
+000000                 PERFORM SPD9999-PREVIEW
+000000                 DISPLAY CST-END-PROC1-MSG
+000000                 DISPLAY CST-START-PROC2-MSG
+000000                 PERFORM SPD9999-SETTLE
+000000                 DISPLAY CST-END-PROC2-MSG
+000000             WHEN CST-MODE-ALL
+000000                 DISPLAY CST-START-PROC2-MSG
+000000                 PERFORM SPD9999-SETTLE
+000000                 DISPLAY CST-END-PROC2-MSG
+000000             WHEN CST-MODE-EARLY
+000000                 DISPLAY CST-START-PROC3-MSG
+000000                 PERFORM SPD9999-EARLY
+000000                 DISPLAY CST-END-PROC3-MSG
+000000         END-EVALUATE
+000000     END-IF.
 000000     EXIT.
-000000*/-------------------------------------------------------------/*         
-000000*                                | NOTE: 呼び出し処理モジュール                    
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: PARM指定の基準日／コミット
+000000* SPD9999-APPLY-PARAM-OVERRIDES SECTION | （SPX20260221）
+000000*                                |       間隔でDB_RUN_CONTROLを上書き
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-APPLY-PARAM-OVERRIDES.
+000000     IF WS-PARAM-AS-OF-DATE-CHAR IS NUMERIC
+000000     AND WS-PARAM-AS-OF-DATE-CHAR NOT = ZEROES
+000000         MOVE WS-PARAM-AS-OF-DATE-CHAR
+000000                                 TO      HV-AS-OF-DATE-9
+000000     END-IF.
+000000     IF WS-PARAM-COMMIT-LMT-CHAR IS NUMERIC
+000000     AND WS-PARAM-COMMIT-LMT-CHAR NOT = ZEROES
+000000         MOVE WS-PARAM-COMMIT-LMT-CHAR
+000000                                 TO      CST-COMMIT-LIMIT
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 呼び出し処理モジュール
 000000* SPD9999-VALIDATE-PARAM SECTION |      （COMMON)                        
 000000*                                |                                      
 000000*/-------------------------------------------------------------/*
@@ -293,20 +637,22 @@
 000000                                 TO 
 000000              CST-ABEND-BREAKPOINT
 000000         MOVE 'MODE PARAM IS REQUIRED'
-000000                                 TO 
+000000                                 TO
 000000              CST-ABEND-DETAIL
-000000         PERFORM SPD9999-ABEND
+000000         PERFORM SPD9999-REJECT
 000000     END-IF.
 000000     IF  WS-PARAM-MODE NOT = CST-MODE-PREVIEW
 000000     AND WS-PARAM-MODE NOT = CST-MODE-SETTLE
 000000     AND WS-PARAM-MODE NOT = CST-MODE-BOTH
+000000     AND WS-PARAM-MODE NOT = CST-MODE-ALL
+000000     AND WS-PARAM-MODE NOT = CST-MODE-EARLY
 000000         MOVE 'SPD9999-CHK-MODE'
 000000                                 TO 
 000000              CST-ABEND-BREAKPOINT
 000000         MOVE 'MODE PARAM IS INVALID'
-000000                                 TO 
+000000                                 TO
 000000              CST-ABEND-DETAIL
-000000         PERFORM SPD9999-ABEND
+000000         PERFORM SPD9999-REJECT
 000000     END-IF.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*         
@@ -315,15 +661,17 @@
 000000*                                |                                      
 000000*/-------------------------------------------------------------/*
 000000 SPD9999-CHK-ACC-ID.
-000000     IF WS-PARAM-ACC-ID-CHAR(1:9) IS NOT NUMERIC  
-000000         MOVE 'SPD9999-CHK-ACC-ID'
-000000                                 TO 
-000000              CST-ABEND-BREAKPOINT
-000000         MOVE 'ACCOUNT ID PARAM IS NOT NUMERIC'
-000000                                 TO 
-000000              CST-ABEND-DETAIL
-000000         PERFORM SPD9999-ABEND                                
-000000     END-IF.                                       
+000000     IF WS-PARAM-MODE NOT = CST-MODE-ALL
+000000         IF WS-PARAM-ACC-ID-CHAR(1:9) IS NOT NUMERIC
+000000             MOVE 'SPD9999-CHK-ACC-ID'
+000000                                 TO
+000000                  CST-ABEND-BREAKPOINT
+000000             MOVE 'ACCOUNT ID PARAM IS NOT NUMERIC'
+000000                                 TO
+000000                  CST-ABEND-DETAIL
+000000             PERFORM SPD9999-REJECT
+000000         END-IF
+000000     END-IF.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*
 000000*                                | NOTE: ACC_ID チェック
@@ -335,7 +683,7 @@
 000000         SELECT COUNT(*)
 000000         INTO   :HV-TOTAL-SAVING-CNT
 000000         FROM   MYDB.DB_ACCOUNT_SAVINGS
-000000         WHERE  ACC_ID = :WS-PARAM-ACC-ID
+000000         WHERE  ACC_ID = :WS-PARAM-ACC-ID-COMP
 000000     END-EXEC.
 000000     IF SQLCODE NOT = 0
 000000         MOVE 'SPD9999-CHK-ACC-EXIST'
@@ -351,9 +699,9 @@
 000000                                 TO 
 000000              CST-ABEND-BREAKPOINT
 000000         MOVE 'ACCOUNT NOT FOUND'
-000000                                 TO 
+000000                                 TO
 000000              CST-ABEND-DETAIL
-000000         PERFORM SPD9999-ABEND
+000000         PERFORM SPD9999-REJECT
 000000     END-IF.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*
@@ -367,7 +715,8 @@
 000000         INTO   :HV-ACTIVE-SAVING-CNT
 000000         FROM   MYDB.DB_ACCOUNT_SAVINGS
 000000         WHERE  ACC_ID = :WS-PARAM-ACC-ID-COMP
-000000         AND    STATUS = :CST-STATUS-1
+000000         AND    (STATUS = :CST-STATUS-1 OR
+000000                  STATUS = :CST-STATUS-2)
 000000     END-EXEC.
 000000     IF SQLCODE NOT = 0
 000000         MOVE 'SPD9999-CHK-ACC-ACTIVE'
@@ -383,9 +732,9 @@
 000000                                 TO 
 000000              CST-ABEND-BREAKPOINT
 000000         MOVE 'NO ACTIVE SAVING FOUND'
-000000                                 TO 
+000000                                 TO
 000000              CST-ABEND-DETAIL
-000000         PERFORM SPD9999-ABEND
+000000         PERFORM SPD9999-REJECT
 000000     END-IF.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*         
@@ -393,21 +742,26 @@
 000000* SPD9999-PREVIEW        SECTION |      （SPX78439216)                        
 000000*                                |                                      
 000000*/-------------------------------------------------------------/*
-000000 SPD9999-PREVIEW.                                                         
+000000 SPD9999-PREVIEW.
+000000     PERFORM SPD9999-APPLY-AS-OF-DATE.
 000000     MOVE 'N'                    TO     CST-EOF-CRS1.
 000000     EXEC SQL                                             
-000000         DECLARE CRS1 CURSOR FOR                          
-000000         SELECT  ORDER_ID,                                 
-000000                 ACC_ID,                                   
-000000                 SAVING_TYPE,                              
-000000                 START_DATE,                                            
-000000                 MONEY_ROOT                             
-000000         FROM    MYDB.DB_ACCOUNT_SAVINGS                     
+000000         DECLARE CRS1 CURSOR FOR
+000000         SELECT  ORDER_ID,
+000000                 ACC_ID,
+000000                 SAVING_TYPE,
+000000                 START_DATE,
+000000                 MONEY_ROOT,
+000000                 RATE_OVERRIDE,
+000000                 CURRENCY_CODE,
+000000                 DORMANT_FLAG
+000000         FROM    MYDB.DB_ACCOUNT_SAVINGS
 000000         WHERE   STATUS = :CST-STATUS-1
-000000         AND     ACC_ID = :WS-PARAM-ACC-ID
-000000     END-EXEC. 
-000000     EXEC SQL                                                
-000000         OPEN CRS1                                           
+000000         AND     (:CST-ACC-ID-FLAG = 'N' OR
+000000                   ACC_ID = :WS-PARAM-ACC-ID-COMP)
+000000     END-EXEC.
+000000     EXEC SQL
+000000         OPEN CRS1
 000000     END-EXEC.
 000000     IF SQLCODE = 0
 000000         CONTINUE
@@ -436,12 +790,13 @@
 000000              CST-ABEND-BREAKPOINT
 000000         MOVE 'CLOSE CSR 1 FAILED'     
 000000                                 TO     
-000000              CST-ABEND-DETAIL              
-000000         PERFORM SPD9999-ABEND                            
-000000     END-IF.     
-000000     EXIT.                                                   
-000000*/-------------------------------------------------------------/*         
-000000*                                | NOTE: 決済処理                         
+000000              CST-ABEND-DETAIL
+000000         PERFORM SPD9999-ABEND
+000000     END-IF.
+000000     PERFORM SPD9999-RESTORE-TODAY-DATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 決済処理
 000000* SPD9999-SETTLE         SECTION |      （SPX95160487)                   
 000000*                                |                                      
 000000*/-------------------------------------------------------------/*         
@@ -454,13 +809,17 @@
 000000                 SAVING_TYPE,
 000000                 START_DATE,
 000000                 END_DATE,
-000000                 MONEY_ROOT
-000000         FROM    MYDB.DB_ACCOUNT_SAVINGS  
-000000         WHERE   STATUS = :CST-STATUS-1
-000000         AND     ACC_ID = :WS-PARAM-ACC-ID-COMP             
-000000     END-EXEC.                                            
-000000     EXEC SQL                                             
-000000         OPEN CRS2                                        
+000000                 MONEY_ROOT,
+000000                 RATE_OVERRIDE,
+000000                 CURRENCY_CODE,
+000000                 DORMANT_FLAG
+000000         FROM    MYDB.DB_ACCOUNT_SAVINGS
+000000         WHERE   STATUS = :CST-STATUS-2
+000000         AND     (:CST-ACC-ID-FLAG = 'N' OR
+000000                   ACC_ID = :WS-PARAM-ACC-ID-COMP)
+000000     END-EXEC.
+000000     EXEC SQL
+000000         OPEN CRS2
 000000     END-EXEC.
 000000     IF SQLCODE = 0
 000000         CONTINUE
@@ -505,7 +864,10 @@
 000000               :AS-ACC-ID,
 000000               :AS-SAVING-TYPE,
 000000               :AS-START-DATE,
-000000               :AS-MONEY-ROOT
+000000               :AS-MONEY-ROOT,
+000000               :AS-RATE-OVERRIDE,
+000000               :AS-CURRENCY-CODE,
+000000               :AS-DORMANT-FLAG
 000000     END-EXEC.
 000000     EVALUATE SQLCODE
 000000         WHEN 0
@@ -528,11 +890,20 @@
 000000*                                |                                      
 000000*/-------------------------------------------------------------/* 
 000000 SPD9999-PROC-PREV.
-000000     PERFORM SPD9999-INIT-CALC.
-000000     PERFORM SPD9999-GET-DATE-PREV.
-000000     PERFORM SPD9999-GET-RATE.
-000000     PERFORM SPD9999-CALC-PREV.
-000000     ADD 1                       TO      CST-COUNT-PROC1.
+000000     MOVE 'N'                    TO      WS-ROW-REJECTED.
+000000     PERFORM SPD9999-CHK-MIN-BALANCE.
+000000     IF WS-ROW-REJECTED = 'N'
+000000         PERFORM SPD9999-INIT-CALC
+000000         PERFORM SPD9999-GET-DATE-PREV
+000000         PERFORM SPD9999-GET-RATE
+000000         PERFORM SPD9999-GET-EXCHANGE-RATE
+000000         PERFORM SPD9999-CALC-PREV
+000000         COMPUTE WS-BASE-EQUIVALENT  =
+000000                 WS-AMOUNT-TOTAL     *
+000000                 WS-EXCHANGE-RATE
+000000         PERFORM SPD9999-INS-PREVIEW
+000000         ADD 1                   TO      CST-COUNT-PROC1
+000000     END-IF.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*         
 000000*                                | NOTE: 現在日付取得                    
@@ -572,121 +943,242 @@
 000000*                                |                                      
 000000*/-------------------------------------------------------------/*      
 000000 SPD9999-GET-RATE.
-000000     EXEC SQL                                                       
-000000         SELECT INTEREST_RATE                                       
-000000         INTO   :WS-RATE-INTEREST                                     
-000000         FROM   MYDB.DB_INTEREST_INFO                            
-000000         WHERE  SAVING_TYPE = :AS-SAVING-TYPE                   
-000000     END-EXEC.
-000000     IF SQLCODE = 0
-000000         CONTINUE
-000000     ELSE  
-000000         MOVE 'SPD9999-GET-RATE' 
-000000                                 TO 
-000000              CST-ABEND-BREAKPOINT
-000000         MOVE 'SELECT INTEREST_RATE INTO :WS-RATE-INTEREST FAILED'     
-000000                                 TO     
-000000              CST-ABEND-DETAIL       
-000000         PERFORM SPD9999-ABEND                               
+000000     IF AS-RATE-OVERRIDE NOT = 0
+000000         MOVE AS-RATE-OVERRIDE       TO      WS-RATE-INTEREST
+000000     ELSE
+000000         EXEC SQL
+000000             SELECT INTEREST_RATE
+000000             INTO   :WS-RATE-INTEREST
+000000             FROM   MYDB.DB_INTEREST_INFO
+000000             WHERE  SAVING_TYPE          = :AS-SAVING-TYPE
+000000             AND    EFFECTIVE_START_DATE <= :HV-DATE-CURRENT-X
+000000             AND    EFFECTIVE_END_DATE   >= :HV-DATE-CURRENT-X
+000000         END-EXEC
+000000         IF SQLCODE = 0
+000000             CONTINUE
+000000         ELSE
+000000             MOVE 'SPD9999-GET-RATE'
+000000                                 TO
+000000                  CST-ABEND-BREAKPOINT
+000000         MOVE 'SELECT INTEREST_RATE INTO :WS-RATE-INTEREST FAILED'
+000000                                 TO
+000000              CST-ABEND-DETAIL
+000000             PERFORM SPD9999-ABEND
+000000         END-IF
 000000     END-IF.
-000000     EXIT.                                                     
-000000*/-------------------------------------------------------------/*         
-000000*                                | NOTE: 非定期利率取得                   
-000000* SPD9999-GET-NONTERM    SECTION |       (SPX95160487)                      
-000000*                                |                                       
-000000*/-------------------------------------------------------------/*         
-000000 SPD9999-GET-NONTERM.
-000000     EXEC SQL                                                  
-000000         SELECT  INTEREST_RATE                                  
-000000         INTO    :WS-RATE-NONTERM                                 
-000000         FROM    MYDB.DB_INTEREST_INFO                            
-000000         WHERE   SAVING_TYPE = :CST-NON-TERM                     
-000000     END-EXEC.
-000000     IF SQLCODE = 0
-000000         CONTINUE
-000000     ELSE  
-000000         MOVE 'SPD9999-GET-NONTERM' 
-000000                                 TO 
-000000              CST-ABEND-BREAKPOINT
-000000         MOVE 'SELECT INTEREST_RATE INTO :WS-RATE-NON-TERM FAILED'     
-000000                                 TO     
-000000              CST-ABEND-DETAIL                                        
-000000         PERFORM SPD9999-ABEND                              
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 通貨換算レート取得
+000000* SPD9999-GET-EXCHANGE-RATE SECTION | （SPX20260219）
+000000*                                |      対象: DB_EXCHANGE_RATE
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-GET-EXCHANGE-RATE.
+000000     IF AS-CURRENCY-CODE = CST-BASE-CURRENCY
+000000     OR AS-CURRENCY-CODE = SPACES
+000000         MOVE 1                  TO      WS-EXCHANGE-RATE
+000000     ELSE
+000000         MOVE AS-CURRENCY-CODE   TO      ER-CURRENCY-CODE
+000000         EXEC SQL
+000000             SELECT RATE_TO_BASE
+000000             INTO   :ER-RATE-TO-BASE
+000000             FROM   MYDB.DB_EXCHANGE_RATE
+000000             WHERE  CURRENCY_CODE = :ER-CURRENCY-CODE
+000000         END-EXEC
+000000         EVALUATE SQLCODE
+000000             WHEN 0
+000000                 MOVE ER-RATE-TO-BASE    TO      WS-EXCHANGE-RATE
+000000             WHEN 100
+000000                 MOVE 1                  TO      WS-EXCHANGE-RATE
+000000             WHEN OTHER
+000000                 MOVE 'SPD9999-GET-EXCHANGE-RATE'
+000000                                 TO
+000000                      CST-ABEND-BREAKPOINT
+000000                 MOVE 'SELECT RATE_TO_BASE FAILED'
+000000                                 TO
+000000                      CST-ABEND-DETAIL
+000000                 PERFORM SPD9999-ABEND
+000000         END-EVALUATE
 000000     END-IF.
-000000     EXIT.   
+000000     EXIT.
 000000*/-------------------------------------------------------------/*
 000000*                                | NOTE: 利息計算ロジック
 000000* SPD9999-CALC-PREV      SECTION |      （SPX78439216)
 000000*                                |
 000000*/-------------------------------------------------------------/*
 000000 SPD9999-CALC-PREV.
-000000     IF AS-SAVING-TYPE = CST-NON-TERM
-000000         COMPUTE WS-AMOUNT-INTEREST =
-000000                 AS-MONEY-ROOT      *
-000000                 WS-RATE-INTEREST   *
-000000                 WS-DAYS-ACTUAL     / 
-000000                 CST-FIXED-VALUE-12
-000000     ELSE
-000000         COMPUTE WS-AMOUNT-INTEREST =
-000000                 AS-MONEY-ROOT      *
-000000                 WS-RATE-INTEREST   *
-000000                 WS-DAYS-ACTUAL     / 
-000000                 CST-FIXED-VALUE-12
-000000     END-IF.
+000000     MOVE HV-DAYS-START-COMP     TO      HV-WINDOW-START-COMP.
+000000     MOVE HV-DAYS-CURRENT-COMP   TO      HV-WINDOW-END-COMP.
+000000     MOVE AS-SAVING-TYPE         TO      WS-SPLIT-SAVING-TYPE.
+000000     PERFORM SPD9999-CALC-INTEREST-SPLIT.
 000000     COMPUTE WS-AMOUNT-TOTAL        =
-000000             AS-MONEY-ROOT          + 
+000000             AS-MONEY-ROOT          +
 000000             WS-AMOUNT-INTEREST.
-000000     EXIT.                 
+000000     EXIT.
 000000*/-------------------------------------------------------------/*         
 000000*                                | NOTE: 利息計算ロジック
 000000* SPD9999-CALC-SET       SECTION |      （SPX95160487)                   
 000000*                                |                                      
 000000*/-------------------------------------------------------------/* 
 000000 SPD9999-CALC-SET.
-000000     IF AS-SAVING-TYPE = CST-NON-TERM 
-000000         COMPUTE WS-AMOUNT-INTEREST     =                             
-000000                 AS-MONEY-ROOT          * 
-000000                 WS-RATE-INTEREST       * 
-000000                 WS-DAYS-ACTUAL         / 
+000000     IF AS-SAVING-TYPE = CST-NON-TERM
+000000         MOVE HV-DAYS-START-COMP     TO      HV-WINDOW-START-COMP
+000000         MOVE HV-DAYS-CURRENT-COMP   TO      HV-WINDOW-END-COMP
+000000         MOVE AS-SAVING-TYPE         TO      WS-SPLIT-SAVING-TYPE
+000000         PERFORM SPD9999-CALC-INTEREST-SPLIT
+000000     ELSE
+000000         IF HV-DAYS-CURRENT-COMP >= HV-DAYS-END-COMP
+000000             EVALUATE AS-SAVING-TYPE
+000000                 WHEN CST-FIXED-03
+000000                     MOVE CST-FIXED-VALUE-03
+000000                                 TO
+000000                          WS-DAYS-TERM
+000000                 WHEN CST-FIXED-06
+000000                     MOVE CST-FIXED-VALUE-06
+000000                                 TO
+000000                          WS-DAYS-TERM
+000000                 WHEN CST-FIXED-12
+000000                     MOVE CST-FIXED-VALUE-12
+000000                                 TO
+000000                          WS-DAYS-TERM
+000000             END-EVALUATE
+000000             MOVE HV-DAYS-START-COMP
+000000                                 TO      HV-WINDOW-START-COMP
+000000             COMPUTE HV-WINDOW-END-COMP  =
+000000                     HV-DAYS-START-COMP  +
+000000                     WS-DAYS-TERM
+000000             MOVE AS-SAVING-TYPE
+000000                                 TO      WS-SPLIT-SAVING-TYPE
+000000             PERFORM SPD9999-CALC-INTEREST-SPLIT
+000000         ELSE
+000000             MOVE HV-DAYS-START-COMP
+000000                                 TO      HV-WINDOW-START-COMP
+000000             MOVE HV-DAYS-CURRENT-COMP
+000000                                 TO      HV-WINDOW-END-COMP
+000000             MOVE CST-NON-TERM
+000000                                 TO      WS-SPLIT-SAVING-TYPE
+000000             PERFORM SPD9999-CALC-INTEREST-SPLIT
+000000         END-IF
+000000     END-IF.
+000000     COMPUTE WS-AMOUNT-TOTAL            =
+000000             AS-MONEY-ROOT              +
+000000             WS-AMOUNT-INTEREST.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 利率改定期間をまたぐ利息分割計算
+000000* SPD9999-CALC-INTEREST-SPLIT SECTION |  （COMMON）
+000000*                                |       対象: DB_INTEREST_INFO
+000000*                                |       HV-WINDOW-START/END-COMP の
+000000*                                |       範囲を各利率の有効期間で分割
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-CALC-INTEREST-SPLIT.
+000000     MOVE 0                      TO      WS-AMOUNT-INTEREST.
+000000     IF AS-RATE-OVERRIDE NOT = 0
+000000         COMPUTE WS-AMOUNT-INTEREST  =
+000000                 AS-MONEY-ROOT       *
+000000                 AS-RATE-OVERRIDE    *
+000000                 (HV-WINDOW-END-COMP - HV-WINDOW-START-COMP) /
 000000                 CST-FIXED-VALUE-12
-000000     ELSE                                                   
-000000         IF HV-DAYS-CURRENT-COMP >= HV-DAYS-END-COMP                    
-000000             EVALUATE AS-SAVING-TYPE                        
-000000                 WHEN CST-FIXED-03                               
-000000                     MOVE CST-FIXED-VALUE-03 
-000000                                 TO 
-000000                          WS-DAYS-TERM        
-000000                 WHEN CST-FIXED-06                             
-000000                     MOVE CST-FIXED-VALUE-06 
-000000                                 TO 
-000000                          WS-DAYS-TERM        
-000000                 WHEN CST-FIXED-12                             
-000000                     MOVE CST-FIXED-VALUE-12 
-000000                                 TO 
-000000                          WS-DAYS-TERM        
-000000             END-EVALUATE 
-000000             COMPUTE WS-AMOUNT-INTEREST =                      
-000000                     AS-MONEY-ROOT      * 
-000000                     WS-RATE-INTEREST   * 
-000000                     WS-DAYS-TERM       / 
-000000                     CST-FIXED-VALUE-12
-000000         ELSE       
-000000             PERFORM SPD9999-GET-NONTERM
-000000             COMPUTE WS-AMOUNT-INTEREST =                      
-000000                     AS-MONEY-ROOT      * 
-000000                     WS-RATE-NONTERM    * 
-000000                     WS-DAYS-ACTUAL     / 
-000000                     CST-FIXED-VALUE-12        
-000000         END-IF                                             
-000000     END-IF.
-000000     COMPUTE WS-AMOUNT-TOTAL            =                               
-000000             AS-MONEY-ROOT              + 
-000000             WS-AMOUNT-INTEREST.            
-000000     EXIT.                                                   
-000000*/-------------------------------------------------------------/*         
-000000*                                | NOTE: 決済対象データ取得               
-000000* SPD9999-FETCH-SET      SECTION |      （SPX95160487）                        
-000000*                                |       STATUS = '1' の預金を取得        
+000000         MOVE AS-RATE-OVERRIDE       TO      WS-RATE-APPLIED
+000000     ELSE
+000000         MOVE 'N'                TO      CST-EOF-CRS-RATE
+000000         EXEC SQL
+000000             DECLARE CRS-RATE CURSOR FOR
+000000             SELECT  INTEREST_RATE,
+000000                     EFFECTIVE_START_DATE,
+000000                     EFFECTIVE_END_DATE
+000000             FROM    MYDB.DB_INTEREST_INFO
+000000             WHERE   SAVING_TYPE = :WS-SPLIT-SAVING-TYPE
+000000             ORDER BY EFFECTIVE_START_DATE
+000000         END-EXEC
+000000         EXEC SQL
+000000             OPEN CRS-RATE
+000000         END-EXEC
+000000         IF SQLCODE = 0
+000000             CONTINUE
+000000         ELSE
+000000             MOVE 'SPD9999-CALC-INTEREST-SPLIT'
+000000                                 TO
+000000                  CST-ABEND-BREAKPOINT
+000000             MOVE 'OPEN CRS-RATE FAILED'
+000000                                 TO
+000000                  CST-ABEND-DETAIL
+000000             PERFORM SPD9999-ABEND
+000000         END-IF
+000000         PERFORM SPD9999-FETCH-RATE
+000000         PERFORM UNTIL CST-EOF-CRS-RATE = 'Y'
+000000             PERFORM SPD9999-APPLY-RATE-PERIOD
+000000             PERFORM SPD9999-FETCH-RATE
+000000         END-PERFORM
+000000         EXEC SQL
+000000             CLOSE CRS-RATE
+000000         END-EXEC
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 利率改定期間データ取得
+000000* SPD9999-FETCH-RATE     SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-FETCH-RATE.
+000000     EXEC SQL
+000000         FETCH CRS-RATE
+000000         INTO  :WS-RATE-PERIOD,
+000000               :HV-PERIOD-START-X,
+000000               :HV-PERIOD-END-X
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             CONTINUE
+000000         WHEN 100
+000000             MOVE 'Y'            TO      CST-EOF-CRS-RATE
+000000         WHEN OTHER
+000000             MOVE 'SPD9999-FETCH-RATE'
+000000                                 TO
+000000                  CST-ABEND-BREAKPOINT
+000000             MOVE 'FETCH CRS-RATE FAILED'
+000000                                 TO
+000000                  CST-ABEND-DETAIL
+000000             PERFORM SPD9999-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 有効期間と計算対象期間の重複分を加算
+000000* SPD9999-APPLY-RATE-PERIOD SECTION |  （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-APPLY-RATE-PERIOD.
+000000     COMPUTE HV-PERIOD-START-COMP =
+000000         FUNCTION INTEGER-OF-DATE(
+000000             FUNCTION NUMVAL(HV-PERIOD-START-X)).
+000000     COMPUTE HV-PERIOD-END-COMP   =
+000000         FUNCTION INTEGER-OF-DATE(
+000000             FUNCTION NUMVAL(HV-PERIOD-END-X)).
+000000     IF HV-PERIOD-START-COMP > HV-WINDOW-START-COMP
+000000         MOVE HV-PERIOD-START-COMP  TO      HV-OVERLAP-START-COMP
+000000     ELSE
+000000         MOVE HV-WINDOW-START-COMP  TO      HV-OVERLAP-START-COMP
+000000     END-IF.
+000000     IF HV-PERIOD-END-COMP < HV-WINDOW-END-COMP
+000000         MOVE HV-PERIOD-END-COMP    TO      HV-OVERLAP-END-COMP
+000000     ELSE
+000000         MOVE HV-WINDOW-END-COMP    TO      HV-OVERLAP-END-COMP
+000000     END-IF.
+000000     IF HV-OVERLAP-START-COMP < HV-OVERLAP-END-COMP
+000000         COMPUTE HV-OVERLAP-DAYS    =
+000000                 HV-OVERLAP-END-COMP - HV-OVERLAP-START-COMP
+000000         COMPUTE WS-AMOUNT-INTEREST =
+000000                 WS-AMOUNT-INTEREST         +
+000000                 (AS-MONEY-ROOT             *
+000000                  WS-RATE-PERIOD            *
+000000                  HV-OVERLAP-DAYS           /
+000000                  CST-FIXED-VALUE-12)
+000000         MOVE WS-RATE-PERIOD        TO      WS-RATE-APPLIED
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 決済対象データ取得
+000000* SPD9999-FETCH-SET      SECTION |      （SPX95160487）
+000000*                                |       STATUS = '2' の預金を取得
 000000*/-------------------------------------------------------------/*
 000000 SPD9999-FETCH-SET.
 000000     EXEC SQL
@@ -696,7 +1188,10 @@
 000000               :AS-SAVING-TYPE,
 000000               :AS-START-DATE,
 000000               :AS-END-DATE,
-000000               :AS-MONEY-ROOT
+000000               :AS-MONEY-ROOT,
+000000               :AS-RATE-OVERRIDE,
+000000               :AS-CURRENCY-CODE,
+000000               :AS-DORMANT-FLAG
 000000     END-EXEC.
 000000     EVALUATE SQLCODE
 000000         WHEN 0
@@ -719,26 +1214,74 @@
 000000*                                |                      
 000000*/-------------------------------------------------------------/*
 000000 SPD9999-PROC-SET.
-000000     PERFORM SPD9999-INIT-CALC.
-000000     PERFORM SPD9999-GET-DATE-SET.
-000000     PERFORM SPD9999-GET-RATE.
-000000     PERFORM SPD9999-CALC-SET.
-000000     MOVE AS-ACC-ID              TO      AB-ACC-ID.
-000000     PERFORM SPD9999-GET-BAL.
-000000     COMPUTE WS-NEW-BALANCE  =
-000000             AB-BALANCE      + 
-000000             WS-AMOUNT-TOTAL.
-000000     PERFORM SPD9999-UPD-BAL.
-000000     PERFORM SPD9999-UPD-SAV.
-000000     ADD 1                       TO      CST-COUNT-PROC2.
-000000     ADD 1                       TO      CST-COMMIT-CNT.
-000000     IF CST-COMMIT-CNT >= CST-COMMIT-LIMIT
-000000         PERFORM SPD9999-COMMIT
-000000         MOVE 0                  TO      CST-COMMIT-CNT
-000000     END-IF.
-000000     EXIT.
-000000*/-------------------------------------------------------------/*
-000000*                                | NOTE: 口座残高取得                     
+000000     MOVE 'N'                    TO      WS-ROW-REJECTED.
+000000     PERFORM SPD9999-CHK-ALREADY-SETTLED.
+000000     IF WS-ROW-REJECTED = 'N'
+000000         PERFORM SPD9999-CHK-MIN-BALANCE
+000000     END-IF.
+000000     IF WS-ROW-REJECTED = 'N'
+000000         PERFORM SPD9999-INIT-CALC
+000000         PERFORM SPD9999-GET-DATE-SET
+000000         PERFORM SPD9999-GET-RATE
+000000         PERFORM SPD9999-GET-EXCHANGE-RATE
+000000         PERFORM SPD9999-CALC-SET
+000000         MOVE AS-ACC-ID          TO      AB-ACC-ID
+000000         PERFORM SPD9999-GET-BAL
+000000         COMPUTE WS-NEW-BALANCE  =
+000000                 AB-BALANCE      +
+000000                 WS-AMOUNT-TOTAL
+000000         COMPUTE WS-BASE-EQUIVALENT  =
+000000                 WS-NEW-BALANCE      *
+000000                 WS-EXCHANGE-RATE
+000000         PERFORM SPD9999-UPD-BAL
+000000     END-IF.
+000000     IF WS-ROW-REJECTED = 'N'
+000000         PERFORM SPD9999-UPD-SAV
+000000         MOVE CST-WITHDRAW-MATURITY  TO      WS-WITHDRAWAL-TYPE
+000000         PERFORM SPD9999-INS-HISTORY
+000000         PERFORM SPD9999-WRITE-NOTICE
+000000         ADD 1                   TO      CST-COUNT-PROC2
+000000         ADD 1                   TO      CST-COMMIT-CNT
+000000         IF CST-COMMIT-CNT >= CST-COMMIT-LIMIT
+000000             PERFORM SPD9999-COMMIT
+000000             MOVE 0              TO      CST-COMMIT-CNT
+000000         END-IF
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 決済済みチェック（二重決済防止）
+000000* SPD9999-CHK-ALREADY-SETTLED SECTION | （SPX20260218）
+000000*                                |      対象: DB_SAVINGS_HISTORY
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-CHK-ALREADY-SETTLED.
+000000     EXEC SQL
+000000         SELECT COUNT(*)
+000000         INTO   :HV-SETTLED-CNT
+000000         FROM   MYDB.DB_SAVINGS_HISTORY
+000000         WHERE  ORDER_ID        = :AS-ORDER-ID
+000000         AND    WITHDRAWAL_TYPE = :CST-WITHDRAW-MATURITY
+000000     END-EXEC.
+000000     IF SQLCODE NOT = 0
+000000         MOVE 'SPD9999-CHK-ALREADY-SETTLED'
+000000                                 TO
+000000              CST-ABEND-BREAKPOINT
+000000         MOVE 'SELECT SAVINGS HISTORY COUNT FAILED'
+000000                                 TO
+000000              CST-ABEND-DETAIL
+000000         PERFORM SPD9999-ABEND
+000000     END-IF.
+000000     IF HV-SETTLED-CNT > 0
+000000         MOVE 'SPD9999-CHK-ALREADY-SETTLED'
+000000                                 TO
+000000              CST-ABEND-BREAKPOINT
+000000         MOVE 'ORDER ALREADY SETTLED, SKIPPED'
+000000                                 TO
+000000              CST-ABEND-DETAIL
+000000         PERFORM SPD9999-REJECT
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 口座残高取得
 000000* SPD9999-GET-BAL        SECTION |      （SPX95160487）                        
 000000*                                |      対象: DB_ACCOUNT_BALANCE          
 000000*/-------------------------------------------------------------/*
@@ -768,27 +1311,113 @@
 000000*                                |                                      
 000000*/-------------------------------------------------------------/* 
 000000 SPD9999-UPD-BAL.
-000000     EXEC SQL                                             
-000000         UPDATE  MYDB.DB_ACCOUNT_BALANCE                   
-000000         SET     BALANCE = :WS-NEW-BALANCE             
-000000         WHERE   ACC_ID  = :AB-ACC-ID                        
-000000     END-EXEC.
-000000     IF SQLCODE = 0
-000000         ADD 1 TO CST-COUNT-UPD-BALANCE
-000000         CONTINUE
+000000     PERFORM SPD9999-GET-CEILING.
+000000     IF WS-CEILING-EXCEEDED = 'Y'
+000000         ADD 1               TO      CST-COUNT-CEILING-EXC
+000000         MOVE 'SPD9999-UPD-BAL'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000         MOVE 'BALANCE CEILING EXCEEDED, ROUTED TO EXCEPTION'
+000000                                 TO      CST-ABEND-DETAIL
+000000         PERFORM SPD9999-REJECT
 000000     ELSE
-000000         MOVE 'SPD9999-UPD-BAL' 
-000000                                 TO 
-000000              CST-ABEND-BREAKPOINT 
-000000         MOVE 'UPDATE ACCOUNT BALANCE FAILED'     
-000000                                 TO     
-000000              CST-ABEND-DETAIL         
-000000         PERFORM SPD9999-ABEND                                  
-000000     END-IF. 
+000000         EXEC SQL
+000000             UPDATE  MYDB.DB_ACCOUNT_BALANCE
+000000             SET     BALANCE = :WS-NEW-BALANCE
+000000             WHERE   ACC_ID  = :AB-ACC-ID
+000000         END-EXEC
+000000         IF SQLCODE = 0
+000000             ADD 1 TO CST-COUNT-UPD-BALANCE
+000000             CONTINUE
+000000         ELSE
+000000             MOVE 'SPD9999-UPD-BAL'
+000000                                 TO
+000000                  CST-ABEND-BREAKPOINT
+000000             MOVE 'UPDATE ACCOUNT BALANCE FAILED'
+000000                                 TO
+000000                  CST-ABEND-DETAIL
+000000             PERFORM SPD9999-ABEND
+000000         END-IF
+000000     END-IF.
 000000     EXIT.
-000000*/-------------------------------------------------------------/*         
-000000*                                | NOTE: 預金ステータス更新              
-000000* SPD9999-UPD-SAV        SECTION |      （SPX95160487)                        
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 残高上限チェック
+000000* SPD9999-GET-CEILING    SECTION |      （SPX20260213）
+000000*                                |       対象: DB_BALANCE_CEILING
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-GET-CEILING.
+000000     MOVE 'N'                    TO      WS-CEILING-EXCEEDED.
+000000     EXEC SQL
+000000         SELECT CEILING_AMOUNT
+000000         INTO   :WS-CEILING-AMOUNT
+000000         FROM   MYDB.DB_BALANCE_CEILING
+000000         WHERE  SAVING_TYPE = :AS-SAVING-TYPE
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             IF WS-NEW-BALANCE > WS-CEILING-AMOUNT
+000000                 MOVE 'Y'        TO      WS-CEILING-EXCEEDED
+000000             END-IF
+000000         WHEN 100
+000000             CONTINUE
+000000         WHEN OTHER
+000000             MOVE 'SPD9999-GET-CEILING'
+000000                                 TO
+000000                  CST-ABEND-BREAKPOINT
+000000             MOVE 'SELECT CEILING_AMOUNT FAILED'
+000000                                 TO
+000000                  CST-ABEND-DETAIL
+000000             PERFORM SPD9999-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: NON-TERM預金の最低残高・
+000000* SPD9999-CHK-MIN-BALANCE SECTION |      休眠フラグチェック
+000000*                                | （SPX20260222）
+000000*                                |      対象: DB_MIN_BALANCE
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-CHK-MIN-BALANCE.
+000000     MOVE 'N'                    TO      WS-BELOW-MIN-BALANCE.
+000000     IF AS-SAVING-TYPE = CST-NON-TERM
+000000         IF AS-DORMANT-FLAG = 'Y'
+000000             MOVE 'Y'            TO      WS-BELOW-MIN-BALANCE
+000000         ELSE
+000000             EXEC SQL
+000000                 SELECT MIN_BALANCE
+000000                 INTO   :WS-MIN-BALANCE-AMOUNT
+000000                 FROM   MYDB.DB_MIN_BALANCE
+000000                 WHERE  SAVING_TYPE = :AS-SAVING-TYPE
+000000             END-EXEC
+000000             EVALUATE SQLCODE
+000000                 WHEN 0
+000000                     IF AS-MONEY-ROOT < WS-MIN-BALANCE-AMOUNT
+000000                         MOVE 'Y'
+000000                                 TO      WS-BELOW-MIN-BALANCE
+000000                     END-IF
+000000                 WHEN 100
+000000                     CONTINUE
+000000                 WHEN OTHER
+000000                     MOVE 'SPD9999-CHK-MIN-BALANCE'
+000000                                 TO
+000000                          CST-ABEND-BREAKPOINT
+000000                     MOVE 'SELECT MIN_BALANCE FAILED'
+000000                                 TO
+000000                          CST-ABEND-DETAIL
+000000                     PERFORM SPD9999-ABEND
+000000             END-EVALUATE
+000000         END-IF
+000000     END-IF.
+000000     IF WS-BELOW-MIN-BALANCE = 'Y'
+000000         ADD 1               TO      CST-COUNT-MIN-BAL-EXC
+000000         MOVE 'SPD9999-CHK-MIN-BALANCE'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000         MOVE 'NON-TERM BELOW MIN BALANCE OR DORMANT ACCOUNT'
+000000                                 TO      CST-ABEND-DETAIL
+000000         PERFORM SPD9999-REJECT
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 預金ステータス更新
+000000* SPD9999-UPD-SAV        SECTION |      （SPX95160487)
 000000*                                |                                      
 000000*/-------------------------------------------------------------/*     
 000000 SPD9999-UPD-SAV.
@@ -807,23 +1436,287 @@
 000000         MOVE 'UPDATE SAVING STATUS FAILED'     
 000000                                 TO     
 000000              CST-ABEND-DETAIL           
-000000         PERFORM SPD9999-ABEND                                   
+000000         PERFORM SPD9999-ABEND
 000000     END-IF.
 000000     EXIT.
-000000*/-------------------------------------------------------------/*         
-000000*                                | NOTE: 利息・決済処理件数表示                
-000000* SPD9999-DISP-TOTAL     SECTION |      （COMMON）                    
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 決済履歴の記録
+000000* SPD9999-INS-HISTORY    SECTION |      （SPX95160487)
+000000*                                |       対象: DB_SAVINGS_HISTORY
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-INS-HISTORY.
+000000     EXEC SQL
+000000         INSERT INTO MYDB.DB_SAVINGS_HISTORY
+000000             (ORDER_ID, ACC_ID, SETTLE_DATE, RATE_APPLIED,
+000000              INTEREST_PAID, NEW_BALANCE, WITHDRAWAL_TYPE)
+000000         VALUES
+000000             (:AS-ORDER-ID, :AS-ACC-ID, :HV-DATE-CURRENT-X,
+000000              :WS-RATE-APPLIED, :WS-AMOUNT-INTEREST, :WS-NEW-BALANCE,
+000000              :WS-WITHDRAWAL-TYPE)
+000000     END-EXEC.
+000000     IF SQLCODE = 0
+000000         CONTINUE
+000000     ELSE
+000000         MOVE 'SPD9999-INS-HISTORY'
+000000                                 TO
+000000              CST-ABEND-BREAKPOINT
+000000         MOVE 'INSERT SAVINGS HISTORY FAILED'
+000000                                 TO
+000000              CST-ABEND-DETAIL
+000000         PERFORM SPD9999-ABEND
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 利息プレビュー結果の記録
+000000* SPD9999-INS-PREVIEW    SECTION |      （SPX78439216)
+000000*                                |       対象: DB_INTEREST_PREVIEW
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-INS-PREVIEW.
+000000     EXEC SQL
+000000         INSERT INTO MYDB.DB_INTEREST_PREVIEW
+000000             (ORDER_ID, ACC_ID, PREVIEW_DATE, RATE_APPLIED,
+000000              INTEREST_PROJECTED, TOTAL_PROJECTED)
+000000         VALUES
+000000             (:AS-ORDER-ID, :AS-ACC-ID, :HV-DATE-CURRENT-X,
+000000              :WS-RATE-APPLIED, :WS-AMOUNT-INTEREST, :WS-AMOUNT-TOTAL)
+000000     END-EXEC.
+000000     IF SQLCODE = 0
+000000         CONTINUE
+000000     ELSE
+000000         MOVE 'SPD9999-INS-PREVIEW'
+000000                                 TO
+000000              CST-ABEND-BREAKPOINT
+000000         MOVE 'INSERT INTEREST PREVIEW FAILED'
+000000                                 TO
+000000              CST-ABEND-DETAIL
+000000         PERFORM SPD9999-ABEND
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 早期解約処理
+000000* SPD9999-EARLY          SECTION |      （SPX20260204)
+000000*                                |       対象: DB_ACCOUNT_SAVINGS
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-EARLY.
+000000     MOVE 'N'                    TO      CST-EOF-CRS3.
+000000     EXEC SQL
+000000         DECLARE CRS3 CURSOR FOR
+000000         SELECT  ORDER_ID,
+000000                 ACC_ID,
+000000                 SAVING_TYPE,
+000000                 START_DATE,
+000000                 END_DATE,
+000000                 MONEY_ROOT,
+000000                 RATE_OVERRIDE,
+000000                 CURRENCY_CODE
+000000         FROM    MYDB.DB_ACCOUNT_SAVINGS
+000000         WHERE   STATUS = :CST-STATUS-1
+000000         AND     SAVING_TYPE <> :CST-NON-TERM
+000000         AND     END_DATE > :HV-DATE-CURRENT-X
+000000         AND     ACC_ID = :WS-PARAM-ACC-ID-COMP
+000000     END-EXEC.
+000000     EXEC SQL
+000000         OPEN CRS3
+000000     END-EXEC.
+000000     IF SQLCODE = 0
+000000         CONTINUE
+000000     ELSE
+000000         MOVE 'SPD9999-EARLY'
+000000                                 TO
+000000              CST-ABEND-BREAKPOINT
+000000         MOVE 'OPEN CSR 3 FAILED'
+000000                                 TO
+000000              CST-ABEND-DETAIL
+000000         PERFORM SPD9999-ABEND
+000000     END-IF.
+000000     PERFORM SPD9999-FETCH-EARLY
+000000     PERFORM UNTIL CST-EOF-CRS3 = 'Y'
+000000         PERFORM SPD9999-PROC-EARLY
+000000         PERFORM SPD9999-FETCH-EARLY
+000000     END-PERFORM
+000000     EXEC SQL
+000000         CLOSE CRS3
+000000     END-EXEC.
+000000     IF SQLCODE = 0
+000000         CONTINUE
+000000     ELSE
+000000         MOVE 'SPD9999-EARLY'
+000000                                 TO
+000000              CST-ABEND-BREAKPOINT
+000000         MOVE 'CLOSE CSR 3 FAILED'
+000000                                 TO
+000000              CST-ABEND-DETAIL
+000000         PERFORM SPD9999-ABEND
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 早期解約対象データ取得
+000000* SPD9999-FETCH-EARLY    SECTION |      （SPX20260204）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-FETCH-EARLY.
+000000     EXEC SQL
+000000         FETCH CRS3
+000000         INTO  :AS-ORDER-ID,
+000000               :AS-ACC-ID,
+000000               :AS-SAVING-TYPE,
+000000               :AS-START-DATE,
+000000               :AS-END-DATE,
+000000               :AS-MONEY-ROOT,
+000000               :AS-RATE-OVERRIDE,
+000000               :AS-CURRENCY-CODE
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             CONTINUE
+000000         WHEN 100
+000000             MOVE 'Y'            TO      CST-EOF-CRS3
+000000         WHEN OTHER
+000000             MOVE 'SPD9999-FETCH-EARLY'
+000000                                 TO
+000000                  CST-ABEND-BREAKPOINT
+000000             MOVE 'FETCH CRS3 FAILED'
+000000                                 TO
+000000                  CST-ABEND-DETAIL
+000000             PERFORM SPD9999-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 早期解約レコード処理
+000000* SPD9999-PROC-EARLY     SECTION |      （SPX20260204）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-PROC-EARLY.
+000000     MOVE 'N'                    TO      WS-ROW-REJECTED.
+000000     PERFORM SPD9999-CHK-ALREADY-WITHDRAWN.
+000000     IF WS-ROW-REJECTED = 'N'
+000000         PERFORM SPD9999-INIT-CALC
+000000         PERFORM SPD9999-GET-DATE-SET
+000000         PERFORM SPD9999-GET-RATE
+000000         PERFORM SPD9999-GET-EXCHANGE-RATE
+000000         PERFORM SPD9999-CALC-EARLY
+000000         MOVE AS-ACC-ID          TO      AB-ACC-ID
+000000         PERFORM SPD9999-GET-BAL
+000000         COMPUTE WS-NEW-BALANCE  =
+000000                 AB-BALANCE      +
+000000                 WS-AMOUNT-TOTAL
+000000         COMPUTE WS-BASE-EQUIVALENT  =
+000000                 WS-NEW-BALANCE      *
+000000                 WS-EXCHANGE-RATE
+000000         PERFORM SPD9999-UPD-BAL
+000000     END-IF.
+000000     IF WS-ROW-REJECTED = 'N'
+000000         PERFORM SPD9999-UPD-SAV
+000000         MOVE CST-WITHDRAW-EARLY TO      WS-WITHDRAWAL-TYPE
+000000         PERFORM SPD9999-INS-HISTORY
+000000         PERFORM SPD9999-WRITE-NOTICE
+000000         ADD 1                   TO      CST-COUNT-PROC3
+000000         ADD 1                   TO      CST-COMMIT-CNT
+000000         IF CST-COMMIT-CNT >= CST-COMMIT-LIMIT
+000000             PERFORM SPD9999-COMMIT
+000000             MOVE 0              TO      CST-COMMIT-CNT
+000000         END-IF
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 解約済みチェック（二重解約防止）
+000000* SPD9999-CHK-ALREADY-WITHDRAWN SECTION | （SPX20260225）
+000000*                                |      対象: DB_SAVINGS_HISTORY
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-CHK-ALREADY-WITHDRAWN.
+000000     EXEC SQL
+000000         SELECT COUNT(*)
+000000         INTO   :HV-SETTLED-CNT
+000000         FROM   MYDB.DB_SAVINGS_HISTORY
+000000         WHERE  ORDER_ID        = :AS-ORDER-ID
+000000         AND    WITHDRAWAL_TYPE = :CST-WITHDRAW-EARLY
+000000     END-EXEC.
+000000     IF SQLCODE NOT = 0
+000000         MOVE 'SPD9999-CHK-ALREADY-WITHDRAWN'
+000000                                 TO
+000000              CST-ABEND-BREAKPOINT
+000000         MOVE 'SELECT SAVINGS HISTORY COUNT FAILED'
+000000                                 TO
+000000              CST-ABEND-DETAIL
+000000         PERFORM SPD9999-ABEND
+000000     END-IF.
+000000     IF HV-SETTLED-CNT > 0
+000000         MOVE 'SPD9999-CHK-ALREADY-WITHDRAWN'
+000000                                 TO
+000000              CST-ABEND-BREAKPOINT
+000000         MOVE 'ORDER ALREADY WITHDRAWN, SKIPPED'
+000000                                 TO
+000000              CST-ABEND-DETAIL
+000000         PERFORM SPD9999-REJECT
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 解約ペナルティ利率取得
+000000* SPD9999-GET-PENALTY-RATE SECTION |    （SPX20260204）
+000000*                                |       対象: DB_PENALTY_RATE
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-GET-PENALTY-RATE.
+000000     EXEC SQL
+000000         SELECT PENALTY_RATE
+000000         INTO   :WS-RATE-PENALTY
+000000         FROM   MYDB.DB_PENALTY_RATE
+000000         WHERE  SAVING_TYPE = :AS-SAVING-TYPE
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             CONTINUE
+000000         WHEN 100
+000000             MOVE 0              TO      WS-RATE-PENALTY
+000000         WHEN OTHER
+000000             MOVE 'SPD9999-GET-PENALTY-RATE'
+000000                                 TO
+000000                  CST-ABEND-BREAKPOINT
+000000             MOVE 'SELECT PENALTY_RATE FAILED'
+000000                                 TO
+000000                  CST-ABEND-DETAIL
+000000             PERFORM SPD9999-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 早期解約利息計算ロジック
+000000* SPD9999-CALC-EARLY     SECTION |      （SPX20260204)
+000000*                                |       定期利率からペナルティ利率を差引く
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-CALC-EARLY.
+000000     PERFORM SPD9999-GET-PENALTY-RATE.
+000000     COMPUTE WS-RATE-APPLIED = WS-RATE-INTEREST - WS-RATE-PENALTY.
+000000     IF WS-RATE-APPLIED < 0
+000000         MOVE 0                  TO      WS-RATE-APPLIED
+000000     END-IF.
+000000     COMPUTE WS-AMOUNT-INTEREST     =
+000000             AS-MONEY-ROOT          *
+000000             WS-RATE-APPLIED        *
+000000             WS-DAYS-ACTUAL         /
+000000             CST-FIXED-VALUE-12.
+000000     COMPUTE WS-AMOUNT-TOTAL        =
+000000             AS-MONEY-ROOT          +
+000000             WS-AMOUNT-INTEREST.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 利息・決済処理件数表示
+000000* SPD9999-DISP-TOTAL     SECTION |      （COMMON）
 000000*                                |                                      
 000000*/-------------------------------------------------------------/* 
 000000 SPD9999-DISP-TOTAL.
 000000     DISPLAY 'TOTAL ACCOUNTS PROCESSED IN SPD9999-PREVIEW : ' 
 000000             CST-COUNT-PROC1.
-000000     DISPLAY 'TOTAL ACCOUNTS PROCESSED IN SPD9999-SETTLE : ' 
+000000     DISPLAY 'TOTAL ACCOUNTS PROCESSED IN SPD9999-SETTLE : '
 000000             CST-COUNT-PROC2.
+000000     DISPLAY 'TOTAL ACCOUNTS PROCESSED IN SPD9999-EARLY  : '
+000000             CST-COUNT-PROC3.
 000000     DISPLAY 'TOTAL ACCOUNTS UPDATED BALANCE           : '
 000000             CST-COUNT-UPD-BALANCE.
 000000     DISPLAY 'TOTAL ACCOUNTS UPDATED SAVING STATUS     : '
 000000             CST-COUNT-UPD-STATUS.
+000000     DISPLAY 'TOTAL ACCOUNTS REJECTED FOR BAL CEILING  : '
+000000             CST-COUNT-CEILING-EXC.
+000000     DISPLAY 'TOTAL ACCOUNTS REJECTED FOR MIN BALANCE  : '
+000000             CST-COUNT-MIN-BAL-EXC.
 000000     EXIT.
 000000*/-------------------------------------------------------------/*         
 000000*                                | NOTE: データのコミット                     
@@ -853,6 +1746,14 @@
 000000     DISPLAY 'ERROR DETAIL : ' CST-ABEND-DETAIL.
 000000     DISPLAY 'SQLCODE      : ' SQLCODE.
 000000     DISPLAY 'SQLSTATE     : ' SQLSTATE.
+000000     MOVE LNK-PARAM-DATA         TO      RA-PARM-DATA.
+000000     UNSTRING LNK-PARAM-DATA
+000000         DELIMITED BY ','
+000000         INTO RA-RUN-MODE
+000000              RA-ACC-ID
+000000     END-UNSTRING.
+000000     MOVE SQLCODE                TO      RA-SQLCODE-OUT.
+000000     PERFORM SPD9999-WRITE-AUDIT.
 000000     EXEC SQL
 000000         ROLLBACK
 000000     END-EXEC.
@@ -863,8 +1764,79 @@
 000000         DISPLAY 'ROLLBACK SQLCODE  : ' SQLCODE
 000000         DISPLAY 'ROLLBACK SQLSTATE : ' SQLSTATE
 000000     END-IF.
-000000     STOP RUN.  
-000000*===============================================================*         
-000000*====           ＥＮＤ　 　ＯＦ　 　ＰＲＯＣＥＤＵＲＥ　       ====*         
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 入力不良レコードの棄却処理
+000000* SPD9999-REJECT         SECTION |      （COMMON）
+000000*                                |       1件をスキップし、呼び出し元の
+000000*                                |       PERFORM UNTILループへ処理を
+000000*                                |       戻す（GOBACKはしない）
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-REJECT.
+000000     DISPLAY 'SPD9999-REJECT'.
+000000     DISPLAY 'REJECT MODULE : ' CST-ABEND-BREAKPOINT.
+000000     DISPLAY 'REJECT DETAIL : ' CST-ABEND-DETAIL.
+000000     MOVE WS-PARAM-MODE          TO      EXC-MODE.
+000000     MOVE WS-PARAM-ACC-ID-CHAR   TO      EXC-ACC-ID.
+000000     MOVE HV-DATE-CURRENT-9      TO      EXC-DATE.
+000000     MOVE CST-ABEND-BREAKPOINT(1:25)
+000000                                 TO      EXC-MODULE.
+000000     MOVE CST-ABEND-DETAIL(1:50)
+000000                                 TO      EXC-DETAIL.
+000000     PERFORM SPD9999-WRITE-EXCEPTION.
+000000     MOVE CST-RTN-CODE-REJECT    TO      LNK-RETURN-CODE.
+000000     MOVE 'Y'                    TO      WS-ROW-REJECTED.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 例外レポート出力
+000000* SPD9999-WRITE-EXCEPTION SECTION |      （COMMON）
+000000*                                |       対象: EXCEPTION-FILE
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-WRITE-EXCEPTION.
+000000     IF CST-EXC-FILE-OPEN = 'N'
+000000         OPEN OUTPUT EXCEPTION-FILE
+000000         MOVE 'Y'                TO      CST-EXC-FILE-OPEN
+000000     ELSE
+000000         OPEN EXTEND EXCEPTION-FILE
+000000     END-IF.
+000000     IF WS-EXC-STATUS NOT = '00'
+000000         DISPLAY 'ERROR OPEN EXCEPTION FILE, STATUS : '
+000000                 WS-EXC-STATUS
+000000     ELSE
+000000         WRITE EXC-REC
+000000         CLOSE EXCEPTION-FILE
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 決済通知書出力
+000000* SPD9999-WRITE-NOTICE   SECTION |      （SPX95160487）
+000000*                                |       対象: NOTICE-FILE
+000000*/-------------------------------------------------------------/*
+000000 SPD9999-WRITE-NOTICE.
+000000     IF CST-NOT-FILE-OPEN = 'N'
+000000         OPEN OUTPUT NOTICE-FILE
+000000         MOVE 'Y'                TO      CST-NOT-FILE-OPEN
+000000     ELSE
+000000         OPEN EXTEND NOTICE-FILE
+000000     END-IF.
+000000     IF WS-NOT-STATUS NOT = '00'
+000000         DISPLAY 'ERROR OPEN NOTICE FILE, STATUS : '
+000000                 WS-NOT-STATUS
+000000     ELSE
+000000         MOVE AS-ORDER-ID            TO      NOT-ORDER-ID
+000000         MOVE AS-ACC-ID              TO      NOT-ACC-ID
+000000         MOVE AS-SAVING-TYPE         TO      NOT-SAVING-TYPE
+000000         MOVE HV-DATE-CURRENT-X      TO      NOT-SETTLE-DATE
+000000         MOVE AS-MONEY-ROOT          TO      NOT-PRINCIPAL
+000000         MOVE WS-AMOUNT-INTEREST     TO      NOT-INTEREST-PAID
+000000         MOVE WS-NEW-BALANCE         TO      NOT-NEW-BALANCE
+000000         MOVE AS-CURRENCY-CODE       TO      NOT-CURRENCY-CODE
+000000         MOVE WS-BASE-EQUIVALENT     TO      NOT-BASE-EQUIVALENT
+000000         WRITE NOT-REC
+000000         CLOSE NOTICE-FILE
+000000     END-IF.
+000000     EXIT.
+000000*===============================================================*
+000000*====           ＥＮＤ　 　ＯＦ　 　ＰＲＯＣＥＤＵＲＥ　       ====*
 000000*===============================================================*
 000000*****************************************************************        
\ No newline at end of file
