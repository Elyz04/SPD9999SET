@@ -0,0 +1,195 @@
+000000*****************************************************************
+000000 IDENTIFICATION                  DIVISION.
+000000 PROGRAM-ID.                     SPD9999REC.
+000000*/-------------------------------------------------------------/*
+000000*    PROGRAM-ID     :            SPD9999REC
+000000*    CREATE DATE    :            2026/02/03
+000000*    UPDATE DATE    :            XXXX/XX/XX
+000000*    AUTHOR         :            Elyz
+000000*    PURPOSE        :            決済後の残高突合処理
+000000*                                DB_ACCOUNT_BALANCE が直近の
+000000*                                DB_SAVINGS_HISTORY 記録と一致
+000000*                                しないACC_IDを例外として報告する
+000000*/-------------------------------------------------------------/*
+000000*    UPDATE         :
+000000*        2026/02/03 :            プログラムの作成
+000000*/-------------------------------------------------------------/*
+000000 ENVIRONMENT                     DIVISION.
+000000 INPUT-OUTPUT                    SECTION.
+000000 FILE-CONTROL.
+000000     SELECT RECON-FILE ASSIGN    TO  'RECONRPT'
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS  IS WS-RCN-STATUS.
+000000 DATA                            DIVISION.
+000000 FILE                            SECTION.
+000000 FD  RECON-FILE
+000000     RECORDING MODE IS F
+000000     RECORD CONTAINS 60 CHARACTERS.
+000000 01 RCN-REC.
+000000    03 RCN-ACC-ID                PIC 9(09).
+000000    03 RCN-EXPECTED-BALANCE      PIC S9(13)V99.
+000000    03 RCN-ACTUAL-BALANCE        PIC S9(13)V99.
+000000    03 RCN-DIFFERENCE            PIC S9(13)V99.
+000000    03 FILLER                    PIC X(06).
+000000 WORKING-STORAGE                 SECTION.
+000000*/-------------------------------------------------------------/*
+000000*  ワークエリア
+000000*/-------------------------------------------------------------/*
+000000     EXEC SQL
+000000         INCLUDE                 SQLCA
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_ACCOUNT_BALANCE
+000000     EXEC SQL
+000000         INCLUDE                 ACCBAL
+000000     END-EXEC.
+000000 01 WS-RCN-STATUS                PIC X(02).
+000000 01 HV-VARIABLES.
+000000    03 HV-EXPECTED-BALANCE       PIC S9(13)V9(02) COMP-3.
+000000    03 HV-DIFFERENCE             PIC S9(13)V9(02) COMP-3.
+000000 01 CST-VARIABLES.
+000000    03 CST-EOF-CRS               PIC X(01)  VALUE 'N'.
+000000    03 CST-COUNT-CHECKED         PIC 9(05)  VALUE 0.
+000000    03 CST-COUNT-DRIFT           PIC 9(05)  VALUE 0.
+000000    03 CST-ABEND-BREAKPOINT      PIC X(100) VALUE SPACES.
+000000    03 CST-ABEND-DETAIL          PIC X(100) VALUE SPACES.
+000000*===============================================================*
+000000*====        ＰＲＯＣＥＤＵＲＥ　　 　　ＤＩＶＩＳＩＯＮ        ====*
+000000*===============================================================*
+000000 PROCEDURE                       DIVISION.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: メイン処理
+000000* SPD9999REC-MAIN        SECTION |      （MAIN）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999REC-MAIN.
+000000     DISPLAY 'START SPD9999REC'.
+000000     OPEN OUTPUT RECON-FILE.
+000000     IF WS-RCN-STATUS NOT = '00'
+000000         DISPLAY 'ERROR OPEN RECON FILE, STATUS : '
+000000                 WS-RCN-STATUS
+000000         STOP RUN
+000000     END-IF.
+000000     PERFORM SPD9999REC-CHECK-ALL.
+000000     CLOSE RECON-FILE.
+000000     DISPLAY 'TOTAL ACCOUNTS CHECKED  : ' CST-COUNT-CHECKED.
+000000     DISPLAY 'TOTAL ACCOUNTS DRIFTED  : ' CST-COUNT-DRIFT.
+000000     DISPLAY 'END   SPD9999REC'.
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 全口座の突合処理
+000000* SPD9999REC-CHECK-ALL   SECTION |      （MAIN）
+000000*                                |       対象: DB_ACCOUNT_BALANCE
+000000*/-------------------------------------------------------------/*
+000000 SPD9999REC-CHECK-ALL.
+000000     EXEC SQL
+000000         DECLARE CRS-REC CURSOR FOR
+000000         SELECT  ACC_ID,
+000000                 BALANCE
+000000         FROM    MYDB.DB_ACCOUNT_BALANCE
+000000     END-EXEC.
+000000     EXEC SQL
+000000         OPEN CRS-REC
+000000     END-EXEC.
+000000     IF SQLCODE NOT = 0
+000000         MOVE 'SPD9999REC-CHECK-ALL'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000         MOVE 'OPEN CRS-REC FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000         PERFORM SPD9999REC-ABEND
+000000     END-IF.
+000000     PERFORM SPD9999REC-FETCH.
+000000     PERFORM UNTIL CST-EOF-CRS = 'Y'
+000000         PERFORM SPD9999REC-VERIFY-ACC
+000000         PERFORM SPD9999REC-FETCH
+000000     END-PERFORM.
+000000     EXEC SQL
+000000         CLOSE CRS-REC
+000000     END-EXEC.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 口座残高データ取得
+000000* SPD9999REC-FETCH       SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999REC-FETCH.
+000000     EXEC SQL
+000000         FETCH CRS-REC
+000000         INTO  :AB-ACC-ID,
+000000               :AB-BALANCE
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             CONTINUE
+000000         WHEN 100
+000000             MOVE 'Y'            TO      CST-EOF-CRS
+000000         WHEN OTHER
+000000             MOVE 'SPD9999REC-FETCH'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'FETCH CRS-REC FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999REC-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 直近決済履歴との突合
+000000* SPD9999REC-VERIFY-ACC  SECTION |      （COMMON）
+000000*                                |       対象: DB_SAVINGS_HISTORY
+000000*/-------------------------------------------------------------/*
+000000 SPD9999REC-VERIFY-ACC.
+000000*--- 注意: ACC_IDはDB_ACCOUNT_SAVINGSの主キーではないため、同一
+000000*--- ACC_IDに対し同日に複数のORDER_IDが決済されることがある。
+000000*--- その場合、ORDER_ID DESCの比較対象選択はSPD9999SETが実際に
+000000*--- 処理した順序を保証するものではなく、同日複数決済時は本チェック
+000000*--- が誤ってズレを検知（または見逃す）可能性がある
+000000     EXEC SQL
+000000         SELECT NEW_BALANCE
+000000         INTO   :HV-EXPECTED-BALANCE
+000000         FROM   MYDB.DB_SAVINGS_HISTORY
+000000         WHERE  ACC_ID = :AB-ACC-ID
+000000         ORDER BY SETTLE_DATE DESC, ORDER_ID DESC
+000000         FETCH FIRST 1 ROW ONLY
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             ADD 1               TO      CST-COUNT-CHECKED
+000000             IF HV-EXPECTED-BALANCE NOT = AB-BALANCE
+000000                 COMPUTE HV-DIFFERENCE =
+000000                         AB-BALANCE - HV-EXPECTED-BALANCE
+000000                 MOVE AB-ACC-ID          TO      RCN-ACC-ID
+000000                 MOVE HV-EXPECTED-BALANCE
+000000                                         TO
+000000                          RCN-EXPECTED-BALANCE
+000000                 MOVE AB-BALANCE         TO
+000000                          RCN-ACTUAL-BALANCE
+000000                 MOVE HV-DIFFERENCE      TO      RCN-DIFFERENCE
+000000                 WRITE RCN-REC
+000000                 ADD 1                   TO      CST-COUNT-DRIFT
+000000             END-IF
+000000         WHEN 100
+000000*--- 決済履歴が無い口座は突合対象外（未決済のため）
+000000             CONTINUE
+000000         WHEN OTHER
+000000             MOVE 'SPD9999REC-VERIFY-ACC'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'SELECT NEW_BALANCE FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999REC-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 異常終了処理
+000000* SPD9999REC-ABEND       SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999REC-ABEND.
+000000     DISPLAY 'SPD9999REC-ABEND'.
+000000     DISPLAY 'ERROR MODULE : ' CST-ABEND-BREAKPOINT.
+000000     DISPLAY 'ERROR DETAIL : ' CST-ABEND-DETAIL.
+000000     DISPLAY 'SQLCODE      : ' SQLCODE.
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000 END PROGRAM SPD9999REC.
+000000*===============================================================*
+000000*====           ＥＮＤ　 　ＯＦ　 　ＰＲＯＣＥＤＵＲＥ　       ====*
+000000*===============================================================*
+000000*****************************************************************
