@@ -0,0 +1,329 @@
+000000*****************************************************************
+000000 IDENTIFICATION                  DIVISION.
+000000 PROGRAM-ID.                     SPD9999MWL.
+000000*/-------------------------------------------------------------/*
+000000*    PROGRAM-ID     :            SPD9999MWL
+000000*    CREATE DATE    :            2026/02/02
+000000*    UPDATE DATE    :            XXXX/XX/XX
+000000*    AUTHOR         :            Elyz
+000000*    PURPOSE        :            満期到達済み・未決済の預金一覧
+000000*                                (STATUS='1' かつ END_DATE 到達済み)
+000000*                                を抽出し、決済バッチ実行前の承認
+000000*                                用ワークリストを作成する。
+000000*                                PARM='LIST' では一覧作成のみを行い
+000000*                                STATUS更新は一切行わない。運用側が
+000000*                                MATWORKを確認・承認した後、改めて
+000000*                                PARM='FLAG' で起動することで、承認
+000000*                                済みのMATWORKに残る注文のみSTATUS=
+000000*                                '2'（満期・決済待ち）へ更新する
+000000*/-------------------------------------------------------------/*
+000000*    UPDATE         :
+000000*        2026/02/02 :            プログラムの作成
+000000*        2026/02/20 :            抽出行をSTATUS='2'へ更新する処理
+000000*                                を追加
+000000*        2026/02/26 :            一覧作成(LIST)とSTATUS更新(FLAG)
+000000*                                をPARM起動で分離し、承認ゲートを
+000000*                                設けるよう変更。一覧取得カーソル
+000000*                                をWITH URに変更
+000000*/-------------------------------------------------------------/*
+000000 ENVIRONMENT                     DIVISION.
+000000 INPUT-OUTPUT                    SECTION.
+000000 FILE-CONTROL.
+000000     SELECT WORKLIST-FILE ASSIGN TO 'MATWORK'
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS  IS WS-WRK-STATUS.
+000000 DATA                            DIVISION.
+000000 FILE                            SECTION.
+000000 FD  WORKLIST-FILE
+000000     RECORDING MODE IS F
+000000     RECORD CONTAINS 80 CHARACTERS.
+000000 01 WRK-REC.
+000000    03 WRK-ORDER-ID              PIC 9(09).
+000000    03 WRK-ACC-ID                PIC 9(09).
+000000    03 WRK-SAVING-TYPE           PIC X(10).
+000000    03 WRK-END-DATE              PIC X(08).
+000000    03 WRK-MONEY-ROOT            PIC 9(13)V99.
+000000    03 WRK-DAYS-OVERDUE          PIC 9(05).
+000000    03 FILLER                    PIC X(24).
+000000 WORKING-STORAGE                 SECTION.
+000000*/-------------------------------------------------------------/*
+000000*  ワークエリア
+000000*/-------------------------------------------------------------/*
+000000*--- SQLCA および DCLGEN インクルード部分
+000000     EXEC SQL
+000000         INCLUDE                 SQLCA
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_ACCOUNT_SAVINGS
+000000     EXEC SQL
+000000         INCLUDE                 ACCSAV
+000000     END-EXEC.
+000000 01 WS-WRK-STATUS                PIC X(02).
+000000 01 WS-PARAM-MODE                PIC X(04).
+000000 01 HV-VARIABLES.
+000000    03 HV-DATE-CURRENT-9         PIC 9(08).
+000000    03 HV-DAYS-CURRENT-COMP      PIC S9(09) COMP.
+000000    03 HV-DAYS-END-COMP          PIC S9(09) COMP.
+000000 01 CST-VARIABLES.
+000000    03 CST-MODE-LIST             PIC X(04)  VALUE 'LIST'.
+000000    03 CST-MODE-FLAG             PIC X(04)  VALUE 'FLAG'.
+000000    03 CST-STATUS-1              PIC X(01)  VALUE '1'.
+000000    03 CST-STATUS-2              PIC X(01)  VALUE '2'.
+000000    03 CST-EOF-CRS               PIC X(01)  VALUE 'N'.
+000000    03 CST-COUNT-LISTED          PIC 9(05)  VALUE 0.
+000000    03 CST-COUNT-FLAGGED         PIC 9(05)  VALUE 0.
+000000    03 CST-ABEND-BREAKPOINT      PIC X(100) VALUE SPACES.
+000000    03 CST-ABEND-DETAIL          PIC X(100) VALUE SPACES.
+000000 LINKAGE                         SECTION.
+000000 01 LNK-PARAM-JCL.
+000000    03 LNK-PARAM-LENGTH          PIC S9(04) COMP.
+000000*--- 'LIST' : 満期一覧をMATWORKへ出力するのみ（STATUS更新なし）
+000000*--- 'FLAG' : 運用承認済みのMATWORKを読み込み、そこに残る
+000000*---          ORDER_IDのみSTATUS='2'へ更新する
+000000    03 LNK-PARAM-DATA            PIC X(04).
+000000*===============================================================*
+000000*====        ＰＲＯＣＥＤＵＲＥ　　 　　ＤＩＶＩＳＩＯＮ        ====*
+000000*===============================================================*
+000000 PROCEDURE                       DIVISION USING LNK-PARAM-JCL.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: メイン処理
+000000* SPD9999MWL-MAIN        SECTION |      （MAIN）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-MAIN.
+000000     DISPLAY 'START SPD9999MWL'.
+000000     PERFORM SPD9999MWL-CHK-MODE.
+000000     PERFORM SPD9999MWL-INIT-DATE.
+000000     EVALUATE WS-PARAM-MODE
+000000         WHEN CST-MODE-LIST
+000000             PERFORM SPD9999MWL-RUN-LIST
+000000         WHEN CST-MODE-FLAG
+000000             PERFORM SPD9999MWL-RUN-FLAG
+000000     END-EVALUATE.
+000000     DISPLAY 'TOTAL MATURED AWAITING APPROVAL   : '
+000000             CST-COUNT-LISTED.
+000000     DISPLAY 'TOTAL FLAGGED STATUS=2            : '
+000000             CST-COUNT-FLAGGED.
+000000     DISPLAY 'END   SPD9999MWL'.
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: PARM(実行モード)チェック
+000000* SPD9999MWL-CHK-MODE    SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-CHK-MODE.
+000000     MOVE SPACES                 TO      WS-PARAM-MODE.
+000000     IF LNK-PARAM-LENGTH > 0
+000000         MOVE LNK-PARAM-DATA(1:4) TO      WS-PARAM-MODE
+000000     END-IF.
+000000     IF WS-PARAM-MODE NOT = CST-MODE-LIST
+000000     AND WS-PARAM-MODE NOT = CST-MODE-FLAG
+000000         MOVE 'SPD9999MWL-CHK-MODE'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000         MOVE 'PARM MUST BE LIST OR FLAG'
+000000                                 TO      CST-ABEND-DETAIL
+000000         PERFORM SPD9999MWL-ABEND
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 現在日付取得
+000000* SPD9999MWL-INIT-DATE   SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-INIT-DATE.
+000000     MOVE FUNCTION CURRENT-DATE(1:8) TO      HV-DATE-CURRENT-9.
+000000     COMPUTE HV-DAYS-CURRENT-COMP =
+000000         FUNCTION INTEGER-OF-DATE(HV-DATE-CURRENT-9).
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 一覧作成のみ実行（承認前）
+000000* SPD9999MWL-RUN-LIST    SECTION |      （SPX20260226）
+000000*                                |       STATUS更新は行わない
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-RUN-LIST.
+000000     OPEN OUTPUT WORKLIST-FILE.
+000000     IF WS-WRK-STATUS NOT = '00'
+000000         DISPLAY 'ERROR OPEN WORKLIST FILE, STATUS : '
+000000                 WS-WRK-STATUS
+000000         STOP RUN
+000000     END-IF.
+000000     PERFORM SPD9999MWL-LIST-MATURED.
+000000     CLOSE WORKLIST-FILE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 承認済み一覧を反映
+000000* SPD9999MWL-RUN-FLAG    SECTION |      （SPX20260226）
+000000*                                |       対象: DB_ACCOUNT_SAVINGS
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-RUN-FLAG.
+000000     OPEN INPUT WORKLIST-FILE.
+000000     IF WS-WRK-STATUS NOT = '00'
+000000         DISPLAY 'ERROR OPEN WORKLIST FILE, STATUS : '
+000000                 WS-WRK-STATUS
+000000         STOP RUN
+000000     END-IF.
+000000     PERFORM SPD9999MWL-READ-WORKLIST.
+000000     PERFORM UNTIL CST-EOF-CRS = 'Y'
+000000         PERFORM SPD9999MWL-FLAG-MATURED
+000000         PERFORM SPD9999MWL-READ-WORKLIST
+000000     END-PERFORM.
+000000     CLOSE WORKLIST-FILE.
+000000     EXEC SQL
+000000         COMMIT
+000000     END-EXEC.
+000000     IF SQLCODE NOT = 0
+000000         MOVE 'SPD9999MWL-RUN-FLAG'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000         MOVE 'COMMIT FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000         PERFORM SPD9999MWL-ABEND
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 承認済み一覧の読込
+000000* SPD9999MWL-READ-WORKLIST SECTION |    （SPX20260226）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-READ-WORKLIST.
+000000     READ WORKLIST-FILE.
+000000     EVALUATE WS-WRK-STATUS
+000000         WHEN '00'
+000000             CONTINUE
+000000         WHEN '10'
+000000             MOVE 'Y'            TO      CST-EOF-CRS
+000000         WHEN OTHER
+000000             MOVE 'SPD9999MWL-READ-WORKLIST'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'READ WORKLIST FILE FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999MWL-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 満期到達・未決済預金の抽出
+000000* SPD9999MWL-LIST-MATURED SECTION |      （MAIN）
+000000*                                |       対象: DB_ACCOUNT_SAVINGS
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-LIST-MATURED.
+000000     MOVE 'N'                    TO      CST-EOF-CRS.
+000000     EXEC SQL
+000000         DECLARE CRS-MWL CURSOR FOR
+000000         SELECT  ORDER_ID,
+000000                 ACC_ID,
+000000                 SAVING_TYPE,
+000000                 END_DATE,
+000000                 MONEY_ROOT
+000000         FROM    MYDB.DB_ACCOUNT_SAVINGS
+000000         WHERE   STATUS = :CST-STATUS-1
+000000         WITH UR
+000000     END-EXEC.
+000000     EXEC SQL
+000000         OPEN CRS-MWL
+000000     END-EXEC.
+000000     IF SQLCODE NOT = 0
+000000         MOVE 'SPD9999MWL-LIST-MATURED'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000         MOVE 'OPEN CRS-MWL FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000         PERFORM SPD9999MWL-ABEND
+000000     END-IF.
+000000     PERFORM SPD9999MWL-FETCH.
+000000     PERFORM UNTIL CST-EOF-CRS = 'Y'
+000000         PERFORM SPD9999MWL-EVAL-MATURED
+000000         PERFORM SPD9999MWL-FETCH
+000000     END-PERFORM.
+000000     EXEC SQL
+000000         CLOSE CRS-MWL
+000000     END-EXEC.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: データ取得
+000000* SPD9999MWL-FETCH       SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-FETCH.
+000000     EXEC SQL
+000000         FETCH CRS-MWL
+000000         INTO  :AS-ORDER-ID,
+000000               :AS-ACC-ID,
+000000               :AS-SAVING-TYPE,
+000000               :AS-END-DATE,
+000000               :AS-MONEY-ROOT
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             CONTINUE
+000000         WHEN 100
+000000             MOVE 'Y'            TO      CST-EOF-CRS
+000000         WHEN OTHER
+000000             MOVE 'SPD9999MWL-FETCH'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'FETCH CRS-MWL FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999MWL-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 満期判定およびレコード出力
+000000* SPD9999MWL-EVAL-MATURED SECTION |      （COMMON）
+000000*                                |       HV-DAYS-CURRENT >= END_DATE
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-EVAL-MATURED.
+000000     COMPUTE HV-DAYS-END-COMP =
+000000         FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(AS-END-DATE)).
+000000     IF HV-DAYS-CURRENT-COMP >= HV-DAYS-END-COMP
+000000         INITIALIZE                  WRK-REC
+000000         MOVE AS-ORDER-ID            TO      WRK-ORDER-ID
+000000         MOVE AS-ACC-ID              TO      WRK-ACC-ID
+000000         MOVE AS-SAVING-TYPE         TO      WRK-SAVING-TYPE
+000000         MOVE AS-END-DATE            TO      WRK-END-DATE
+000000         MOVE AS-MONEY-ROOT          TO      WRK-MONEY-ROOT
+000000         COMPUTE WRK-DAYS-OVERDUE    =
+000000                 HV-DAYS-CURRENT-COMP - HV-DAYS-END-COMP
+000000         WRITE WRK-REC
+000000         ADD 1                       TO      CST-COUNT-LISTED
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: STATUS='2'（満期・決済待ち）
+000000* SPD9999MWL-FLAG-MATURED SECTION |      （COMMON）
+000000*                                |       へ更新。承認済みMATWORKに
+000000*                                |       残るWRK-RECを1件ずつ処理
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-FLAG-MATURED.
+000000     EXEC SQL
+000000         UPDATE MYDB.DB_ACCOUNT_SAVINGS
+000000         SET    STATUS   = :CST-STATUS-2
+000000         WHERE  ORDER_ID = :WRK-ORDER-ID
+000000         AND    STATUS   = :CST-STATUS-1
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             ADD 1               TO      CST-COUNT-FLAGGED
+000000         WHEN 100
+000000             DISPLAY 'ORDER NO LONGER MATURED-PENDING, SKIPPED : '
+000000                     WRK-ORDER-ID
+000000         WHEN OTHER
+000000             MOVE 'SPD9999MWL-FLAG-MATURED'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'UPDATE STATUS TO MATURED FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999MWL-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 異常終了処理
+000000* SPD9999MWL-ABEND       SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MWL-ABEND.
+000000     DISPLAY 'SPD9999MWL-ABEND'.
+000000     DISPLAY 'ERROR MODULE : ' CST-ABEND-BREAKPOINT.
+000000     DISPLAY 'ERROR DETAIL : ' CST-ABEND-DETAIL.
+000000     DISPLAY 'SQLCODE      : ' SQLCODE.
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000 END PROGRAM SPD9999MWL.
+000000*===============================================================*
+000000*====           ＥＮＤ　 　ＯＦ　 　ＰＲＯＣＥＤＵＲＥ　       ====*
+000000*===============================================================*
+000000*****************************************************************
