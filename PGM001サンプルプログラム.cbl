@@ -19,8 +19,12 @@
 000000*                     送信入力検証パラメータを追加
 000000*        2026/01/20 : ACC_ID が存在しないことを検証するケースの再構
 000000*                     築と修正
+000000*        2026/02/24 : 本プログラムによる決済は終了。以後はMAINプロ
+000000*                     グラムがサブプログラムを呼び出しますからSPD
+000000*                     9999SETを呼び出す経路に一本化し、本プログラム
+000000*                     は参照用として保持する（SPD9999CMP参照）
 000000*/-------------------------------------------------------------/*
-000000 ENVIRONMENT                     DIVISION.         
+000000 ENVIRONMENT                     DIVISION.
 000000 DATA                            DIVISION.                                
 000000 WORKING-STORAGE                 SECTION.  
 000000*/-------------------------------------------------------------/*         
