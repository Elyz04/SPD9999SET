@@ -8,23 +8,26 @@
 000000*--- ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   
 000000*---------------------------------------------------------------*
 000000     EXEC SQL 
-000000         DECLARE MYDB.DB_ACCOUNT_BALANCE TABLE               
-000000         ( 
-000000           ACC_ID                INTEGER         NOT NULL,           
-000000           BALANCE               DECIMAL(15, 2)  NOT NULL     
-000000         ) 
-000000     END-EXEC.                                                  
+000000         DECLARE MYDB.DB_ACCOUNT_BALANCE TABLE
+000000         (
+000000           ACC_ID                INTEGER         NOT NULL,
+000000           BALANCE               DECIMAL(15, 2)  NOT NULL,
+000000           CURRENCY_CODE         CHAR(3)         NOT NULL
+000000         )
+000000     END-EXEC.
 000000*---------------------------------------------------------------*
-000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_ACCOUNT_BALANCE            
-000000*--- アカウント残高情報テーブル                                       
-000000*--- ACC_ID     : アカウントID (主キー)                         
-000000*--- BALANCE    : 現在の残高                                          
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_ACCOUNT_BALANCE
+000000*--- アカウント残高情報テーブル
+000000*--- ACC_ID        : アカウントID (主キー)
+000000*--- BALANCE       : 現在の残高（CURRENCY_CODEの現地通貨額）
+000000*--- CURRENCY_CODE : 通貨コード (例: 'JPY', 'USD')
 000000*---------------------------------------------------------------*
-000000 01 DCLDB-ACCOUNT-BALANCE.                                       
-000000    03 AB-ACC-ID                 PIC S9(9)       USAGE COMP.             
-000000    03 AB-BALANCE                PIC S9(13)V9(2) USAGE COMP-3.    
+000000 01 DCLDB-ACCOUNT-BALANCE.
+000000    03 AB-ACC-ID                 PIC S9(9)       USAGE COMP.
+000000    03 AB-BALANCE                PIC S9(13)V9(2) USAGE COMP-3.
+000000    03 AB-CURRENCY-CODE          PIC X(03).
 000000*---------------------------------------------------------------*
-000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3
 000000*---------------------------------------------------------------*
 000000*--- DCLGEN TABLE(MYDB.DB_ACCOUNT_SAVINGS)                          
 000000*---        LIBRARY(XXXXXXXXXX)                                     
@@ -45,34 +48,47 @@
 000000           MONEY_ROOT            DECIMAL(15, 2)  NOT NULL,    
 000000           INTEREST              DECIMAL(15, 2)  NOT NULL,    
 000000           MONEY                 DECIMAL(15, 2)  NOT NULL,    
-000000           STATUS                CHAR(1)         NOT NULL            
-000000         ) 
-000000     END-EXEC.                                                  
-000000*---------------------------------------------------------------*
-000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_ACCOUNT_SAVINGS            
-000000*--- 定期預金情報テーブル                                             
-000000*--- ORDER_ID     : 注文ID (主キー)                                  
-000000*--- ACC_ID       : アカウントID                                     
-000000*--- SAVING_TYPE  : 預金タイプ                                      
-000000*--- START_DATE   : 預金開始日                                      
-000000*--- END_DATE     : 預金終了日                                       
-000000*--- MONEY_ROOT   : 元本                                             
-000000*--- INTEREST     : 利息                                            
-000000*--- MONEY        : 合計金額 (元本+利息)                              
-000000*--- STATUS       : 状態 (例: 'A'=有効, 'C'=解約)                     
-000000*---------------------------------------------------------------*
-000000 01 DCLDB-ACCOUNT-SAVINGS.                                       
-000000    03 AS-ORDER-ID               PIC S9(9)       USAGE COMP.             
-000000    03 AS-ACC-ID                 PIC S9(9)       USAGE COMP.      
-000000    03 AS-SAVING-TYPE            PIC X(10).                      
-000000    03 AS-START-DATE             PIC X(8).                         
-000000    03 AS-END-DATE               PIC X(8).                         
-000000    03 AS-MONEY-ROOT             PIC S9(13)V9(2) USAGE COMP-3.    
-000000    03 AS-INTEREST               PIC S9(13)V9(2) USAGE COMP-3.    
-000000    03 AS-MONEY                  PIC S9(13)V9(2) USAGE COMP-3.    
-000000    03 AS-STATUS                 PIC X(1).                         
-000000*---------------------------------------------------------------*
-000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 9       
+000000           STATUS                CHAR(1)         NOT NULL,
+000000           RATE_OVERRIDE         DECIMAL(5, 4)   NOT NULL,
+000000           CURRENCY_CODE         CHAR(3)         NOT NULL,
+000000           DORMANT_FLAG          CHAR(1)         NOT NULL
+000000         )
+000000     END-EXEC.
+000000*---------------------------------------------------------------*
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_ACCOUNT_SAVINGS
+000000*--- 定期預金情報テーブル
+000000*--- ORDER_ID     : 注文ID (主キー)
+000000*--- ACC_ID       : アカウントID
+000000*--- SAVING_TYPE  : 預金タイプ
+000000*--- START_DATE   : 預金開始日
+000000*--- END_DATE     : 預金終了日
+000000*--- MONEY_ROOT   : 元本
+000000*--- INTEREST     : 利息
+000000*--- MONEY        : 合計金額 (元本+利息)
+000000*--- STATUS       : 状態 ('1'=有効, '2'=満期・決済待ち, '9'=決済済)
+000000*--- RATE_OVERRIDE: 営業部店による個別優遇金利。0 = 優遇金利なし
+000000*---                (DB_INTEREST_INFO の通常利率を適用)
+000000*--- CURRENCY_CODE: 通貨コード (例: 'JPY', 'USD')。MONEY_ROOT／
+000000*---                INTEREST／MONEYはすべてこの通貨での現地通貨額
+000000*--- DORMANT_FLAG : 休眠口座フラグ ('Y'=休眠, 'N'=通常)。NON-TERM
+000000*---                預金はSPD9999-CHK-MIN-BALANCEで'Y'の間は利息を
+000000*---                付利しない
+000000*---------------------------------------------------------------*
+000000 01 DCLDB-ACCOUNT-SAVINGS.
+000000    03 AS-ORDER-ID               PIC S9(9)       USAGE COMP.
+000000    03 AS-ACC-ID                 PIC S9(9)       USAGE COMP.
+000000    03 AS-SAVING-TYPE            PIC X(10).
+000000    03 AS-START-DATE             PIC X(8).
+000000    03 AS-END-DATE               PIC X(8).
+000000    03 AS-MONEY-ROOT             PIC S9(13)V9(2) USAGE COMP-3.
+000000    03 AS-INTEREST               PIC S9(13)V9(2) USAGE COMP-3.
+000000    03 AS-MONEY                  PIC S9(13)V9(2) USAGE COMP-3.
+000000    03 AS-STATUS                 PIC X(1).
+000000    03 AS-RATE-OVERRIDE          PIC S9(1)V9(4)  USAGE COMP-3.
+000000    03 AS-CURRENCY-CODE          PIC X(03).
+000000    03 AS-DORMANT-FLAG           PIC X(01).
+000000*---------------------------------------------------------------*
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 12
 000000*---------------------------------------------------------------*
 000000*--- DCLGEN TABLE(MYDB.DB_INTEREST_INFO)                            
 000000*---        LIBRARY(XXXXXXXXXX)                                     
@@ -82,22 +98,286 @@
 000000*---        DBCSDELIM(NO)                                           
 000000*--- ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   
 000000*---------------------------------------------------------------*
-000000     EXEC SQL 
-000000         DECLARE MYDB.DB_INTEREST_INFO TABLE                 
-000000         ( 
-000000           SAVING_TYPE           CHAR(10)        NOT NULL,          
-000000           INTEREST_RATE         DECIMAL(5, 4)   NOT NULL      
-000000         ) 
-000000     END-EXEC.                                                  
+000000     EXEC SQL
+000000         DECLARE MYDB.DB_INTEREST_INFO TABLE
+000000         (
+000000           SAVING_TYPE           CHAR(10)        NOT NULL,
+000000           INTEREST_RATE         DECIMAL(5, 4)   NOT NULL,
+000000           EFFECTIVE_START_DATE  CHAR(8)         NOT NULL,
+000000           EFFECTIVE_END_DATE    CHAR(8)         NOT NULL
+000000         )
+000000     END-EXEC.
+000000*---------------------------------------------------------------*
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_INTEREST_INFO
+000000*--- 預金利率情報テーブル
+000000*--- SAVING_TYPE          : 預金タイプ
+000000*--- INTEREST_RATE        : 利率 (例: 0.0250 = 2.5%)
+000000*--- EFFECTIVE_START_DATE : この利率の適用開始日 (YYYYMMDD)
+000000*--- EFFECTIVE_END_DATE   : この利率の適用終了日
+000000*---                        未来の期限なしは '99999999' を設定
+000000*---------------------------------------------------------------*
+000000 01 DCLDB-INTEREST-INFO.
+000000    03 II-SAVING-TYPE            PIC X(10).
+000000    03 II-INTEREST-RATE          PIC S9(1)V9(4)  USAGE COMP-3.
+000000    03 II-EFFECTIVE-START-DATE   PIC X(8).
+000000    03 II-EFFECTIVE-END-DATE     PIC X(8).
+000000*---------------------------------------------------------------*
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 4
+000000*---------------------------------------------------------------*
+000000*--- DCLGEN TABLE(MYDB.DB_SAVINGS_HISTORY)
+000000*---        LIBRARY(XXXXXXXXXX)
+000000*---        ACTION(REPLACE)
+000000*---        LANGUAGE(COBOL)
+000000*---        QUOTE
+000000*---        DBCSDELIM(NO)
+000000*--- ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+000000*---------------------------------------------------------------*
+000000     EXEC SQL
+000000         DECLARE MYDB.DB_SAVINGS_HISTORY TABLE
+000000         (
+000000           ORDER_ID              INTEGER         NOT NULL,
+000000           ACC_ID                INTEGER         NOT NULL,
+000000           SETTLE_DATE           CHAR(8)         NOT NULL,
+000000           RATE_APPLIED          DECIMAL(5, 4)   NOT NULL,
+000000           INTEREST_PAID         DECIMAL(15, 2)  NOT NULL,
+000000           NEW_BALANCE           DECIMAL(15, 2)  NOT NULL,
+000000           WITHDRAWAL_TYPE       CHAR(8)         NOT NULL
+000000         )
+000000     END-EXEC.
+000000*---------------------------------------------------------------*
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_SAVINGS_HISTORY
+000000*--- 満期決済履歴テーブル（監査用）
+000000*--- ORDER_ID       : 注文ID
+000000*--- ACC_ID         : アカウントID
+000000*--- SETTLE_DATE    : 決済実行日
+000000*--- RATE_APPLIED   : 適用利率
+000000*--- INTEREST_PAID  : 支払利息
+000000*--- NEW_BALANCE    : 決済後残高
+000000*--- WITHDRAWAL_TYPE: 'MATURITY'=満期決済 'EARLY'=早期解約
+000000*---------------------------------------------------------------*
+000000 01 DCLDB-SAVINGS-HISTORY.
+000000    03 SH-ORDER-ID               PIC S9(9)       USAGE COMP.
+000000    03 SH-ACC-ID                 PIC S9(9)       USAGE COMP.
+000000    03 SH-SETTLE-DATE            PIC X(8).
+000000    03 SH-RATE-APPLIED           PIC S9(1)V9(4)  USAGE COMP-3.
+000000    03 SH-INTEREST-PAID          PIC S9(13)V9(2) USAGE COMP-3.
+000000    03 SH-NEW-BALANCE            PIC S9(13)V9(2) USAGE COMP-3.
+000000    03 SH-WITHDRAWAL-TYPE        PIC X(8).
+000000*---------------------------------------------------------------*
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 7
+000000*---------------------------------------------------------------*
+000000*--- DCLGEN TABLE(MYDB.DB_INTEREST_PREVIEW)
+000000*---        LIBRARY(XXXXXXXXXX)
+000000*---        ACTION(REPLACE)
+000000*---        LANGUAGE(COBOL)
+000000*---        QUOTE
+000000*---        DBCSDELIM(NO)
+000000*--- ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+000000*---------------------------------------------------------------*
+000000     EXEC SQL
+000000         DECLARE MYDB.DB_INTEREST_PREVIEW TABLE
+000000         (
+000000           ORDER_ID              INTEGER         NOT NULL,
+000000           ACC_ID                INTEGER         NOT NULL,
+000000           PREVIEW_DATE          CHAR(8)         NOT NULL,
+000000           RATE_APPLIED          DECIMAL(5, 4)   NOT NULL,
+000000           INTEREST_PROJECTED    DECIMAL(15, 2)  NOT NULL,
+000000           TOTAL_PROJECTED       DECIMAL(15, 2)  NOT NULL
+000000         )
+000000     END-EXEC.
+000000*---------------------------------------------------------------*
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_INTEREST_PREVIEW
+000000*--- 利息プレビュー結果ステージングテーブル
+000000*--- ORDER_ID            : 注文ID
+000000*--- ACC_ID              : アカウントID
+000000*--- PREVIEW_DATE        : プレビュー実行日
+000000*--- RATE_APPLIED        : 適用予定利率
+000000*--- INTEREST_PROJECTED  : 予想利息
+000000*--- TOTAL_PROJECTED     : 予想合計金額 (元本+予想利息)
+000000*---------------------------------------------------------------*
+000000 01 DCLDB-INTEREST-PREVIEW.
+000000    03 IP-ORDER-ID               PIC S9(9)       USAGE COMP.
+000000    03 IP-ACC-ID                 PIC S9(9)       USAGE COMP.
+000000    03 IP-PREVIEW-DATE           PIC X(8).
+000000    03 IP-RATE-APPLIED           PIC S9(1)V9(4)  USAGE COMP-3.
+000000    03 IP-INTEREST-PROJECTED     PIC S9(13)V9(2) USAGE COMP-3.
+000000    03 IP-TOTAL-PROJECTED        PIC S9(13)V9(2) USAGE COMP-3.
+000000*---------------------------------------------------------------*
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6
+000000*--- DCLGEN TABLE(MYDB.DB_RUN_CONTROL)
+000000*---        LIBRARY(XXXXXXXXXX)
+000000*---        ACTION(REPLACE)
+000000*---        LANGUAGE(COBOL)
+000000*---        QUOTE
+000000*---        DBCSDELIM(NO)
+000000*--- ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+000000*---------------------------------------------------------------*
+000000     EXEC SQL
+000000         DECLARE MYDB.DB_RUN_CONTROL TABLE
+000000         (
+000000           CONTROL_KEY           CHAR(10)        NOT NULL,
+000000           COMMIT_LIMIT          INTEGER         NOT NULL,
+000000           AS_OF_DATE            DECIMAL(8, 0)   NOT NULL
+000000         )
+000000     END-EXEC.
+000000*---------------------------------------------------------------*
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_RUN_CONTROL
+000000*--- バッチ実行制御テーブル（コミット頻度等の運用パラメータ）
+000000*--- CONTROL_KEY   : 制御キー (例: 'SPD9999SET')
+000000*--- COMMIT_LIMIT   : コミット間隔（処理件数）
+000000*--- AS_OF_DATE     : プレビュー処理を仮に実行する基準日
+000000*---                  (YYYYMMDD)。0は通常運用（本日日付を使用）
+000000*---------------------------------------------------------------*
+000000 01 DCLDB-RUN-CONTROL.
+000000    03 RC-CONTROL-KEY            PIC X(10).
+000000    03 RC-COMMIT-LIMIT           PIC S9(9)       USAGE COMP.
+000000    03 RC-AS-OF-DATE             PIC 9(08).
+000000*---------------------------------------------------------------*
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3
+000000*--- DCLGEN TABLE(MYDB.DB_PENALTY_RATE)
+000000*---        LIBRARY(XXXXXXXXXX)
+000000*---        ACTION(REPLACE)
+000000*---        LANGUAGE(COBOL)
+000000*---        QUOTE
+000000*---        DBCSDELIM(NO)
+000000*--- ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+000000*---------------------------------------------------------------*
+000000     EXEC SQL
+000000         DECLARE MYDB.DB_PENALTY_RATE TABLE
+000000         (
+000000           SAVING_TYPE           CHAR(10)        NOT NULL,
+000000           PENALTY_RATE          DECIMAL(5, 4)   NOT NULL
+000000         )
+000000     END-EXEC.
+000000*---------------------------------------------------------------*
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_PENALTY_RATE
+000000*--- 早期解約ペナルティ利率テーブル
+000000*--- SAVING_TYPE   : 預金タイプ (FIXED-03/06/12)
+000000*--- PENALTY_RATE  : 早期解約時に適用する利率
+000000*---------------------------------------------------------------*
+000000 01 DCLDB-PENALTY-RATE.
+000000    03 PR-SAVING-TYPE            PIC X(10).
+000000    03 PR-PENALTY-RATE           PIC S9(1)V9(4)  USAGE COMP-3.
+000000*---------------------------------------------------------------*
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2
+000000*---------------------------------------------------------------*
+000000*--- DCLGEN TABLE(MYDB.DB_BALANCE_CEILING)
+000000*---        LIBRARY(XXXXXXXXXX)
+000000*---        ACTION(REPLACE)
+000000*---        LANGUAGE(COBOL)
+000000*---        QUOTE
+000000*---        DBCSDELIM(NO)
+000000*--- ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+000000*---------------------------------------------------------------*
+000000     EXEC SQL
+000000         DECLARE MYDB.DB_BALANCE_CEILING TABLE
+000000         (
+000000           SAVING_TYPE           CHAR(10)        NOT NULL,
+000000           CEILING_AMOUNT        DECIMAL(15, 2)  NOT NULL
+000000         )
+000000     END-EXEC.
+000000*---------------------------------------------------------------*
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_BALANCE_CEILING
+000000*--- 口座残高上限チェックテーブル（預金タイプ別に設定）
+000000*--- SAVING_TYPE    : 預金タイプ
+000000*--- CEILING_AMOUNT : 決済後残高の上限額。行が無い預金タイプは
+000000*---                  上限チェックを行わない
+000000*---------------------------------------------------------------*
+000000 01 DCLDB-BALANCE-CEILING.
+000000    03 BC-SAVING-TYPE            PIC X(10).
+000000    03 BC-CEILING-AMOUNT         PIC S9(13)V9(2) USAGE COMP-3.
+000000*---------------------------------------------------------------*
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2
+000000*---------------------------------------------------------------*
+000000*--- DCLGEN TABLE(MYDB.DB_MIN_BALANCE)
+000000*---        LIBRARY(XXXXXXXXXX)
+000000*---        ACTION(REPLACE)
+000000*---        LANGUAGE(COBOL)
+000000*---        QUOTE
+000000*---        DBCSDELIM(NO)
+000000*--- ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+000000*---------------------------------------------------------------*
+000000     EXEC SQL
+000000         DECLARE MYDB.DB_MIN_BALANCE TABLE
+000000         (
+000000           SAVING_TYPE           CHAR(10)        NOT NULL,
+000000           MIN_BALANCE           DECIMAL(15, 2)  NOT NULL
+000000         )
+000000     END-EXEC.
+000000*---------------------------------------------------------------*
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_MIN_BALANCE
+000000*--- NON-TERM預金の最低残高チェックテーブル（預金タイプ別に設定）
+000000*--- SAVING_TYPE : 預金タイプ
+000000*--- MIN_BALANCE : 付利対象となる最低残高。MONEY_ROOTがこの額を
+000000*---               下回る口座は利息を計算せず例外として報告する。
+000000*---               行が無い預金タイプは最低残高チェックを行わない
+000000*---------------------------------------------------------------*
+000000 01 DCLDB-MIN-BALANCE.
+000000    03 MB-SAVING-TYPE            PIC X(10).
+000000    03 MB-MIN-BALANCE            PIC S9(13)V9(2) USAGE COMP-3.
+000000*---------------------------------------------------------------*
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2
+000000*---------------------------------------------------------------*
+000000*--- DCLGEN TABLE(MYDB.DB_EXCHANGE_RATE)
+000000*---        LIBRARY(XXXXXXXXXX)
+000000*---        ACTION(REPLACE)
+000000*---        LANGUAGE(COBOL)
+000000*---        QUOTE
+000000*---        DBCSDELIM(NO)
+000000*--- ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+000000*---------------------------------------------------------------*
+000000     EXEC SQL
+000000         DECLARE MYDB.DB_EXCHANGE_RATE TABLE
+000000         (
+000000           CURRENCY_CODE         CHAR(3)         NOT NULL,
+000000           RATE_TO_BASE          DECIMAL(9, 6)   NOT NULL
+000000         )
+000000     END-EXEC.
+000000*---------------------------------------------------------------*
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_EXCHANGE_RATE
+000000*--- 通貨コード別の基準通貨換算レートテーブル
+000000*--- CURRENCY_CODE : 通貨コード (主キー)
+000000*--- RATE_TO_BASE  : 基準通貨（JPY）への換算レート
+000000*---------------------------------------------------------------*
+000000 01 DCLDB-EXCHANGE-RATE.
+000000    03 ER-CURRENCY-CODE          PIC X(03).
+000000    03 ER-RATE-TO-BASE           PIC S9(3)V9(6)  USAGE COMP-3.
+000000*---------------------------------------------------------------*
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2
+000000*---------------------------------------------------------------*
+000000*--- DCLGEN TABLE(MYDB.DB_RUN_AUDIT)
+000000*---        LIBRARY(XXXXXXXXXX)
+000000*---        ACTION(REPLACE)
+000000*---        LANGUAGE(COBOL)
+000000*---        QUOTE
+000000*---        DBCSDELIM(NO)
+000000*--- ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS
+000000*---------------------------------------------------------------*
+000000     EXEC SQL
+000000         DECLARE MYDB.DB_RUN_AUDIT TABLE
+000000         (
+000000           PARM_DATA             CHAR(26)        NOT NULL,
+000000           RUN_MODE              CHAR(1)         NOT NULL,
+000000           ACC_ID                CHAR(9)         NOT NULL,
+000000           SQLCODE_OUT           DECIMAL(9, 0)   NOT NULL,
+000000           AUDIT_TIMESTAMP       CHAR(21)        NOT NULL
+000000         )
+000000     END-EXEC.
 000000*---------------------------------------------------------------*
-000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_INTEREST_INFO              
-000000*--- 預金利率情報テーブル                                             
-000000*--- SAVING_TYPE    : 預金タイプ                                     
-000000*--- INTEREST_RATE  : 利率 (例: 0.0250 = 2.5%)                       
+000000*--- COBOL DECLARATION FOR TABLE MYDB.DB_RUN_AUDIT
+000000*--- SPD9999SET 起動ごとの実行監査ログ
+000000*--- PARM_DATA       : 受信したJCLパラメータそのもの
+000000*--- RUN_MODE        : パラメータから取得した処理モード
+000000*--- ACC_ID          : パラメータから取得した口座ID（未指定可）
+000000*--- SQLCODE_OUT     : 当該事象発生時のSQLCODE
+000000*--- AUDIT_TIMESTAMP : 記録時刻（FUNCTION CURRENT-DATEの文字列）
 000000*---------------------------------------------------------------*
-000000 01 DCLDB-INTEREST-INFO.                                         
-000000    03 II-SAVING-TYPE            PIC X(10).                        
-000000    03 II-INTEREST-RATE          PIC S9(1)V9(4)  USAGE COMP-3.      
+000000 01 DCLDB-RUN-AUDIT.
+000000    03 RA-PARM-DATA              PIC X(26).
+000000    03 RA-RUN-MODE               PIC X(01).
+000000    03 RA-ACC-ID                 PIC X(09).
+000000    03 RA-SQLCODE-OUT            PIC S9(9)       USAGE COMP.
+000000    03 RA-AUDIT-TIMESTAMP        PIC X(21).
 000000*---------------------------------------------------------------*
-000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       
+000000*--- THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5
 000000*****************************************************************
\ No newline at end of file
