@@ -4,49 +4,92 @@
 000000*/-------------------------------------------------------------/*     
 000000*    PROGRAM-ID     :            SPD9999DRV                               
 000000*    CREATE DATE    :            2026/01/21
-000000*    UPDATE DATE    :            XXXX/XX/XX                              
-000000*    AUTHOR         :            Elyz                      
-000000*    PURPOSE        :            SPD9999SET に送信された一連の 
+000000*    UPDATE DATE    :            2026/02/16
+000000*    AUTHOR         :            Elyz
+000000*    PURPOSE        :            SPD9999SET に送信された一連の
 000000*                                PARM の送信と実行
-000000*/-------------------------------------------------------------/*   
-000000*    UPDATE         :                                           
+000000*/-------------------------------------------------------------/*
+000000*    UPDATE         :
 000000*        2026/01/21 :            プログラムの作成
-000000*/-------------------------------------------------------------/*        
+000000*        2026/02/14 :            READ後のFILE STATUSを都度チェックし、
+000000*                     '00'/'10'以外は明確なメッセージを出してABEND
+000000*        2026/02/16 :            LNK-PARAM-JCLにCALL単位の処理件数を
+000000*                     追加し、日次の制御・監査レポートを出力
+000000*        2026/02/21 :            SPD9999SET側のLNK-PARAM-DATA拡張
+000000*                     （基準日・コミット間隔の個別指定）に合わせて
+000000*                     LNK-PARAM-DATAを26バイトへ拡張
+000000*        2026/02/26 :            CST-REC-COUNTが件数100万件超の
+000000*                     入力で桁溢れするため、再起動ポイント関連の
+000000*                     項目（CHK-REC,WS-RESTART-POINT,
+000000*                     LNK-PARAM-DRV-DATA）を全て7桁に拡張
+000000*/-------------------------------------------------------------/*
 000000 ENVIRONMENT                     DIVISION.
 000000 INPUT-OUTPUT                    SECTION.
 000000 FILE-CONTROL.
 000000     SELECT INPUT-FILE ASSIGN    TO  'INPUT'
 000000         ORGANIZATION IS SEQUENTIAL
 000000         FILE STATUS  IS WS-IN-STATUS.
+000000     SELECT CHECKPOINT-FILE ASSIGN TO 'CHKPNT'
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS  IS WS-CHK-STATUS.
 000000 DATA                            DIVISION.
 000000 FILE                            SECTION.
 000000 FD  INPUT-FILE
 000000     RECORDING MODE IS F
 000000     RECORD CONTAINS 11 CHARACTERS.
 000000 01 INPUT-REC                    PIC X(11).
+000000 FD  CHECKPOINT-FILE
+000000     RECORDING MODE IS F
+000000     RECORD CONTAINS 07 CHARACTERS.
+000000 01 CHK-REC                      PIC 9(07).
 000000 WORKING-STORAGE                 SECTION.
 000000*/-------------------------------------------------------------/*
-000000*  ワークエリア                                                   
+000000*  ワークエリア
 000000*/-------------------------------------------------------------/*
 000000 01  WS-IN-STATUS                PIC X(02).
+000000 01  WS-CHK-STATUS               PIC X(02).
+000000 01  WS-RESTART-POINT            PIC 9(07)  VALUE 0.
 000000*/-------------------------------------------------------------/*
 000000*  定数定義                                                      
 000000*/-------------------------------------------------------------/*  
 000000 01 CST-VARIABLES.
 000000    03 CST-EOF                   PIC X      VALUE 'N'.
-000000    03 CST-REC-COUNT             PIC 9(03)  VALUE 0.
+000000    03 CST-REC-COUNT             PIC 9(07)  VALUE 0.
+000000    03 CST-EXCEPTION-COUNT       PIC 9(03)  VALUE 0.
+000000    03 CST-TOTAL-PREVIEW         PIC 9(07)  VALUE 0.
+000000    03 CST-TOTAL-SETTLE          PIC 9(07)  VALUE 0.
+000000    03 CST-TOTAL-EARLY           PIC 9(07)  VALUE 0.
+000000    03 CST-TOTAL-UPD-BAL         PIC 9(07)  VALUE 0.
+000000    03 CST-TOTAL-UPD-STATUS      PIC 9(07)  VALUE 0.
+000000    03 CST-RTN-CODE-REJECT       PIC 9(01)  VALUE 4.
 000000    03 CST-START-PGM-MSG         PIC X(10)  VALUE 'START SPD9DRV'.
 000000    03 CST-STOP-PGM-MSG          PIC X(09)  VALUE 'STOP SPD9DRV'.
 000000*/-------------------------------------------------------------/*
-000000*  JCL パラメータ受け取りエリア                                                     
-000000*/-------------------------------------------------------------/* 
+000000*  JCL パラメータ受け取りエリア
+000000*/-------------------------------------------------------------/*
 000000 01 LNK-PARAM-JCL.
 000000    03 LNK-PARAM-LENGHT          PIC S9(04) COMP VALUE 11.
-000000    03 LNK-PARAM-DATA            PIC X(11).
-000000*===============================================================*         
-000000*====        ＰＲＯＣＥＤＵＲＥ　　 　　ＤＩＶＩＳＩＯＮ        ====*         
+000000*--- SPD9999SETのLNK-PARAM-DATA拡張（MODE,ACC_ID,AS_OF_DATE,
+000000*--- COMMIT_LIMIT）に合わせ26バイトへ拡張。INPUT-FILEは従来通り
+000000*--- MODE,ACC_IDのみ（11バイト）を渡すため残りはSPACESのまま
+000000    03 LNK-PARAM-DATA            PIC X(26).
+000000    03 LNK-RETURN-CODE           PIC S9(04) COMP VALUE 0.
+000000    03 LNK-COUNT-PREVIEW         PIC 9(05).
+000000    03 LNK-COUNT-SETTLE          PIC 9(05).
+000000    03 LNK-COUNT-EARLY           PIC 9(05).
+000000    03 LNK-COUNT-UPD-BAL         PIC 9(05).
+000000    03 LNK-COUNT-UPD-STATUS      PIC 9(05).
+000000 LINKAGE                         SECTION.
+000000*/-------------------------------------------------------------/*
+000000*  JCL パラメータ受け取りエリア（再起動ポイント）
+000000*/-------------------------------------------------------------/*
+000000 01 LNK-PARAM-DRV.
+000000    03 LNK-PARAM-DRV-LENGTH      PIC S9(04) COMP.
+000000    03 LNK-PARAM-DRV-DATA        PIC X(07).
 000000*===============================================================*
-000000 PROCEDURE                       DIVISION.
+000000*====        ＰＲＯＣＥＤＵＲＥ　　 　　ＤＩＶＩＳＩＯＮ        ====*
+000000*===============================================================*
+000000 PROCEDURE                       DIVISION USING LNK-PARAM-DRV.
 000000*/-------------------------------------------------------------/*         
 000000*                                | NOTE: メイン処理                       
 000000* SPD9999DRV             SECTION |      （MAIN）                           
@@ -54,6 +97,11 @@
 000000*/-------------------------------------------------------------/*
 000000*
 000000     DISPLAY CST-START-PGM-MSG
+000000     IF LNK-PARAM-DRV-DATA IS NUMERIC
+000000     AND LNK-PARAM-DRV-DATA NOT = ZERO
+000000         MOVE LNK-PARAM-DRV-DATA TO          WS-RESTART-POINT
+000000     END-IF.
+000000     DISPLAY 'RESTART POINT   : ' WS-RESTART-POINT
 000000     OPEN INPUT INPUT-FILE.
 000000     IF WS-IN-STATUS NOT = '00'
 000000         DISPLAY 'ERROR OPEN INPUT FILE, STATUS : ' WS-IN-STATUS
@@ -65,21 +113,77 @@
 000000                 MOVE 'Y'        TO          CST-EOF
 000000             NOT AT END
 000000                 ADD 1           TO          CST-REC-COUNT
-000000                 MOVE INPUT-REC  TO          LNK-PARAM-DATA
-000000                 DISPLAY 'RECORD #'          CST-REC-COUNT
-000000                 DISPLAY 'LNK-PARAM-DATA : ' LNK-PARAM-DATA
-000000                 CALL    'SPD9999SET' USING  LNK-PARAM-JCL
+000000                 IF CST-REC-COUNT > WS-RESTART-POINT
+000000                     MOVE INPUT-REC  TO      LNK-PARAM-DATA
+000000                     DISPLAY 'RECORD #'      CST-REC-COUNT
+000000                     DISPLAY 'LNK-PARAM-DATA : ' LNK-PARAM-DATA
+000000                     CALL    'SPD9999SET' USING  LNK-PARAM-JCL
+000000                     IF LNK-RETURN-CODE = CST-RTN-CODE-REJECT
+000000                         ADD 1   TO          CST-EXCEPTION-COUNT
+000000                         DISPLAY 'RECORD #' CST-REC-COUNT
+000000                               ' REJECTED - SEE EXCEPTION REPORT'
+000000                     END-IF
+000000                     ADD LNK-COUNT-PREVIEW   TO  CST-TOTAL-PREVIEW
+000000                     ADD LNK-COUNT-SETTLE    TO  CST-TOTAL-SETTLE
+000000                     ADD LNK-COUNT-EARLY     TO  CST-TOTAL-EARLY
+000000                     ADD LNK-COUNT-UPD-BAL   TO  CST-TOTAL-UPD-BAL
+000000                     ADD LNK-COUNT-UPD-STATUS
+000000                                         TO  CST-TOTAL-UPD-STATUS
+000000                     PERFORM SPD9999DRV-WRITE-CHECKPOINT
+000000                 ELSE
+000000                     DISPLAY 'RECORD #' CST-REC-COUNT
+000000                             ' SKIPPED - BEFORE RESTART POINT'
+000000                 END-IF
 000000         END-READ
+000000         IF WS-IN-STATUS NOT = '00'
+000000         AND WS-IN-STATUS NOT = '10'
+000000             DISPLAY 'ERROR READ INPUT FILE, STATUS : '
+000000                     WS-IN-STATUS
+000000             STOP RUN
+000000         END-IF
 000000     END-PERFORM
 000000     CLOSE INPUT-FILE.
 000000     IF WS-IN-STATUS NOT = '00'
 000000         DISPLAY 'ERROR CLOSE INPUT FILE, STATUS : ' WS-IN-STATUS
 000000         STOP RUN
 000000     END-IF.
-000000     DISPLAY 'TOTAL RECORD : ' CST-REC-COUNT
+000000     DISPLAY 'TOTAL RECORD    : ' CST-REC-COUNT
+000000     DISPLAY 'TOTAL EXCEPTION : ' CST-EXCEPTION-COUNT
+000000     PERFORM SPD9999DRV-DISP-CONTROL.
 000000     DISPLAY CST-STOP-PGM-MSG
 000000     STOP RUN.
-000000*/-------------------------------------------------------------/* 
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 日次制御・監査レポート出力
+000000* SPD9999DRV-DISP-CONTROL SECTION |     （COMMON）
+000000*                                |       全CALL 'SPD9999SET'の集計
+000000*/-------------------------------------------------------------/*
+000000 SPD9999DRV-DISP-CONTROL.
+000000     DISPLAY '=== SPD9999DRV DAY-END CONTROL REPORT ==='.
+000000     DISPLAY 'TOTAL ACCOUNTS PREVIEWED    : ' CST-TOTAL-PREVIEW.
+000000     DISPLAY 'TOTAL ACCOUNTS SETTLED      : ' CST-TOTAL-SETTLE.
+000000     DISPLAY 'TOTAL ACCOUNTS EARLY WD     : ' CST-TOTAL-EARLY.
+000000     DISPLAY 'TOTAL BALANCES UPDATED      : ' CST-TOTAL-UPD-BAL.
+000000     DISPLAY 'TOTAL STATUSES UPDATED      : '
+000000             CST-TOTAL-UPD-STATUS.
+000000     DISPLAY '=========================================='.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 再起動用チェックポイント書込
+000000* SPD9999DRV-WRITE-CHECKPOINT SECTION | （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999DRV-WRITE-CHECKPOINT.
+000000     MOVE CST-REC-COUNT          TO          CHK-REC.
+000000     OPEN OUTPUT CHECKPOINT-FILE.
+000000     IF WS-CHK-STATUS NOT = '00'
+000000         DISPLAY 'ERROR OPEN CHECKPOINT FILE, STATUS : '
+000000                 WS-CHK-STATUS
+000000     ELSE
+000000         WRITE CHK-REC
+000000         CLOSE CHECKPOINT-FILE
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
 000000 END PROGRAM SPD9999DRV.
 000000*===============================================================*         
 000000*====           ＥＮＤ　 　ＯＦ　 　ＰＲＯＣＥＤＵＲＥ　       ====*         
