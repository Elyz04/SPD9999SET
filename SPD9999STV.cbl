@@ -0,0 +1,171 @@
+000000*****************************************************************
+000000 IDENTIFICATION                  DIVISION.
+000000 PROGRAM-ID.                     SPD9999STV.
+000000*/-------------------------------------------------------------/*
+000000*    PROGRAM-ID     :            SPD9999STV
+000000*    CREATE DATE    :            2026/02/05
+000000*    UPDATE DATE    :            XXXX/XX/XX
+000000*    AUTHOR         :            Elyz
+000000*    PURPOSE        :            DB_ACCOUNT_SAVINGS.STATUS の
+000000*                                値域検証処理
+000000*                                SPD9999SETが認識する'1'/'2'/'9'以外
+000000*                                のSTATUSを持つ行を例外として報告
+000000*/-------------------------------------------------------------/*
+000000*    UPDATE         :
+000000*        2026/02/05 :            プログラムの作成
+000000*        2026/02/20 :            STATUS='2'（満期・決済待ち）を
+000000*                                正当な値域に追加
+000000*/-------------------------------------------------------------/*
+000000 ENVIRONMENT                     DIVISION.
+000000 INPUT-OUTPUT                    SECTION.
+000000 FILE-CONTROL.
+000000     SELECT STATUS-FILE  ASSIGN  TO  'STATCHK'
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS  IS WS-STV-STATUS.
+000000 DATA                            DIVISION.
+000000 FILE                            SECTION.
+000000 FD  STATUS-FILE
+000000     RECORDING MODE IS F
+000000     RECORD CONTAINS 40 CHARACTERS.
+000000 01 STV-REC.
+000000    03 STV-ORDER-ID              PIC 9(09).
+000000    03 STV-ACC-ID                PIC 9(09).
+000000    03 STV-STATUS-VALUE          PIC X(01).
+000000    03 FILLER                    PIC X(21).
+000000 WORKING-STORAGE                 SECTION.
+000000*/-------------------------------------------------------------/*
+000000*  ワークエリア
+000000*/-------------------------------------------------------------/*
+000000*--- SQLCA および DCLGEN インクルード部分
+000000     EXEC SQL
+000000         INCLUDE                 SQLCA
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_ACCOUNT_SAVINGS
+000000     EXEC SQL
+000000         INCLUDE                 ACCSAV
+000000     END-EXEC.
+000000 01 WS-STV-STATUS               PIC X(02).
+000000 01 CST-VARIABLES.
+000000    03 CST-STATUS-1              PIC X(01)  VALUE '1'.
+000000    03 CST-STATUS-2              PIC X(01)  VALUE '2'.
+000000    03 CST-STATUS-9              PIC X(01)  VALUE '9'.
+000000    03 CST-EOF-CRS               PIC X(01)  VALUE 'N'.
+000000    03 CST-COUNT-CHECKED         PIC 9(05)  VALUE 0.
+000000    03 CST-COUNT-INVALID         PIC 9(05)  VALUE 0.
+000000    03 CST-ABEND-BREAKPOINT      PIC X(100) VALUE SPACES.
+000000    03 CST-ABEND-DETAIL          PIC X(100) VALUE SPACES.
+000000*===============================================================*
+000000*====        ＰＲＯＣＥＤＵＲＥ　　 　　ＤＩＶＩＳＩＯＮ        ====*
+000000*===============================================================*
+000000 PROCEDURE                       DIVISION.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: メイン処理
+000000* SPD9999STV-MAIN        SECTION |      （MAIN）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999STV-MAIN.
+000000     DISPLAY 'START SPD9999STV'.
+000000     OPEN OUTPUT STATUS-FILE.
+000000     IF WS-STV-STATUS NOT = '00'
+000000         DISPLAY 'ERROR OPEN STATUS FILE, STATUS : '
+000000                 WS-STV-STATUS
+000000         STOP RUN
+000000     END-IF.
+000000     PERFORM SPD9999STV-CHECK-ALL.
+000000     CLOSE STATUS-FILE.
+000000     DISPLAY 'TOTAL ROWS CHECKED   : ' CST-COUNT-CHECKED.
+000000     DISPLAY 'TOTAL ROWS INVALID   : ' CST-COUNT-INVALID.
+000000     DISPLAY 'END   SPD9999STV'.
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 全件ステータス値域検証
+000000* SPD9999STV-CHECK-ALL   SECTION |      （MAIN）
+000000*                                |       対象: DB_ACCOUNT_SAVINGS
+000000*/-------------------------------------------------------------/*
+000000 SPD9999STV-CHECK-ALL.
+000000     EXEC SQL
+000000         DECLARE CRS-STV CURSOR FOR
+000000         SELECT  ORDER_ID,
+000000                 ACC_ID,
+000000                 STATUS
+000000         FROM    MYDB.DB_ACCOUNT_SAVINGS
+000000     END-EXEC.
+000000     EXEC SQL
+000000         OPEN CRS-STV
+000000     END-EXEC.
+000000     IF SQLCODE NOT = 0
+000000         MOVE 'SPD9999STV-CHECK-ALL'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000         MOVE 'OPEN CRS-STV FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000         PERFORM SPD9999STV-ABEND
+000000     END-IF.
+000000     PERFORM SPD9999STV-FETCH.
+000000     PERFORM UNTIL CST-EOF-CRS = 'Y'
+000000         PERFORM SPD9999STV-EVAL-STATUS
+000000         PERFORM SPD9999STV-FETCH
+000000     END-PERFORM.
+000000     EXEC SQL
+000000         CLOSE CRS-STV
+000000     END-EXEC.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: データ取得
+000000* SPD9999STV-FETCH       SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999STV-FETCH.
+000000     EXEC SQL
+000000         FETCH CRS-STV
+000000         INTO  :AS-ORDER-ID,
+000000               :AS-ACC-ID,
+000000               :AS-STATUS
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             CONTINUE
+000000         WHEN 100
+000000             MOVE 'Y'            TO      CST-EOF-CRS
+000000         WHEN OTHER
+000000             MOVE 'SPD9999STV-FETCH'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'FETCH CRS-STV FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999STV-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 値域判定およびレコード出力
+000000* SPD9999STV-EVAL-STATUS SECTION |      （COMMON）
+000000*                                |       有効値: '1','2','9'
+000000*/-------------------------------------------------------------/*
+000000 SPD9999STV-EVAL-STATUS.
+000000     ADD 1                       TO      CST-COUNT-CHECKED.
+000000     IF  AS-STATUS NOT = CST-STATUS-1
+000000     AND AS-STATUS NOT = CST-STATUS-2
+000000     AND AS-STATUS NOT = CST-STATUS-9
+000000         INITIALIZE                  STV-REC
+000000         MOVE AS-ORDER-ID            TO      STV-ORDER-ID
+000000         MOVE AS-ACC-ID              TO      STV-ACC-ID
+000000         MOVE AS-STATUS              TO      STV-STATUS-VALUE
+000000         WRITE STV-REC
+000000         ADD 1                       TO      CST-COUNT-INVALID
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 異常終了処理
+000000* SPD9999STV-ABEND       SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999STV-ABEND.
+000000     DISPLAY 'SPD9999STV-ABEND'.
+000000     DISPLAY 'ERROR MODULE : ' CST-ABEND-BREAKPOINT.
+000000     DISPLAY 'ERROR DETAIL : ' CST-ABEND-DETAIL.
+000000     DISPLAY 'SQLCODE      : ' SQLCODE.
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000 END PROGRAM SPD9999STV.
+000000*===============================================================*
+000000*====           ＥＮＤ　 　ＯＦ　 　ＰＲＯＣＥＤＵＲＥ　       ====*
+000000*===============================================================*
+000000*****************************************************************
