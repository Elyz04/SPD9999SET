@@ -0,0 +1,282 @@
+000000*****************************************************************
+000000 IDENTIFICATION                  DIVISION.
+000000 PROGRAM-ID.                     SPD9999MFR.
+000000*/-------------------------------------------------------------/*
+000000*    PROGRAM-ID     :            SPD9999MFR
+000000*    CREATE DATE    :            2026/02/23
+000000*    UPDATE DATE    :            XXXX/XX/XX
+000000*    AUTHOR         :            Elyz
+000000*    PURPOSE        :            定期預金（FIXED-03/06/12）の満期
+000000*                                予測レポート作成
+000000*                                STATUS='1'の有効口座をEND_DATEが
+000000*                                本日から7/30/90日以内に入るもの
+000000*                                に限定して抽出し、満期時点の予想
+000000*                                利息・合計額を算出して報告する
+000000*/-------------------------------------------------------------/*
+000000*    UPDATE         :
+000000*        2026/02/23 :            プログラムの作成
+000000*/-------------------------------------------------------------/*
+000000 ENVIRONMENT                     DIVISION.
+000000 INPUT-OUTPUT                    SECTION.
+000000 FILE-CONTROL.
+000000     SELECT FORECAST-FILE ASSIGN TO 'MATFCST'
+000000         ORGANIZATION IS SEQUENTIAL
+000000         FILE STATUS  IS WS-FCST-STATUS.
+000000 DATA                            DIVISION.
+000000 FILE                            SECTION.
+000000 FD  FORECAST-FILE
+000000     RECORDING MODE IS F
+000000     RECORD CONTAINS 100 CHARACTERS.
+000000 01 FCST-REC.
+000000    03 FCST-ORDER-ID             PIC 9(09).
+000000    03 FCST-ACC-ID               PIC 9(09).
+000000    03 FCST-SAVING-TYPE          PIC X(10).
+000000    03 FCST-END-DATE             PIC X(08).
+000000    03 FCST-DAYS-UNTIL           PIC 9(05).
+000000    03 FCST-BUCKET               PIC 9(03).
+000000    03 FCST-MONEY-ROOT           PIC 9(13)V99.
+000000    03 FCST-INTEREST-RATE        PIC 9(01)V9(04).
+000000    03 FCST-PROJ-INTEREST        PIC 9(13)V99.
+000000    03 FCST-PROJ-TOTAL           PIC 9(13)V99.
+000000    03 FILLER                    PIC X(06).
+000000 WORKING-STORAGE                 SECTION.
+000000*/-------------------------------------------------------------/*
+000000*  ワークエリア
+000000*/-------------------------------------------------------------/*
+000000*--- SQLCA および DCLGEN インクルード部分
+000000     EXEC SQL
+000000         INCLUDE                 SQLCA
+000000     END-EXEC.
+000000*--- DCLGEN参照：MYDB.DB_ACCOUNT_SAVINGS
+000000     EXEC SQL
+000000         INCLUDE                 ACCSAV
+000000     END-EXEC.
+000000 01 WS-FCST-STATUS               PIC X(02).
+000000 01 WS-VARIABLES.
+000000    03 WS-RATE-INTEREST          PIC S9(01)V9(04) COMP-3.
+000000    03 WS-DAYS-TERM              PIC 9(05).
+000000    03 WS-PROJ-INTEREST          PIC S9(13)V99    COMP-3.
+000000    03 WS-PROJ-TOTAL             PIC S9(13)V99    COMP-3.
+000000 01 HV-VARIABLES.
+000000    03 HV-DATE-CURRENT-9         PIC 9(08).
+000000    03 HV-DATE-CURRENT-X         PIC X(08).
+000000    03 HV-DAYS-CURRENT-COMP      PIC S9(09) COMP.
+000000    03 HV-DAYS-END-COMP          PIC S9(09) COMP.
+000000    03 HV-DAYS-UNTIL-COMP        PIC S9(09) COMP.
+000000 01 CST-VARIABLES.
+000000    03 CST-STATUS-1              PIC X(01)  VALUE '1'.
+000000    03 CST-FIXED-03              PIC X(10)  VALUE 'FIXED-03'.
+000000    03 CST-FIXED-06              PIC X(10)  VALUE 'FIXED-06'.
+000000    03 CST-FIXED-12              PIC X(10)  VALUE 'FIXED-12'.
+000000    03 CST-FIXED-VALUE-03        PIC 9(03)  VALUE 90.
+000000    03 CST-FIXED-VALUE-06        PIC 9(03)  VALUE 180.
+000000    03 CST-FIXED-VALUE-12        PIC 9(03)  VALUE 365.
+000000    03 CST-BUCKET-07             PIC 9(03)  VALUE 7.
+000000    03 CST-BUCKET-30             PIC 9(03)  VALUE 30.
+000000    03 CST-BUCKET-90             PIC 9(03)  VALUE 90.
+000000    03 CST-EOF-CRS               PIC X(01)  VALUE 'N'.
+000000    03 CST-COUNT-SCANNED         PIC 9(05)  VALUE 0.
+000000    03 CST-COUNT-FORECAST        PIC 9(05)  VALUE 0.
+000000    03 CST-ABEND-BREAKPOINT      PIC X(100) VALUE SPACES.
+000000    03 CST-ABEND-DETAIL          PIC X(100) VALUE SPACES.
+000000*===============================================================*
+000000*====        ＰＲＯＣＥＤＵＲＥ　　 　　ＤＩＶＩＳＩＯＮ        ====*
+000000*===============================================================*
+000000 PROCEDURE                       DIVISION.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: メイン処理
+000000* SPD9999MFR-MAIN        SECTION |      （MAIN）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MFR-MAIN.
+000000     DISPLAY 'START SPD9999MFR'.
+000000     PERFORM SPD9999MFR-INIT-DATE.
+000000     OPEN OUTPUT FORECAST-FILE.
+000000     IF WS-FCST-STATUS NOT = '00'
+000000         DISPLAY 'ERROR OPEN FORECAST FILE, STATUS : '
+000000                 WS-FCST-STATUS
+000000         STOP RUN
+000000     END-IF.
+000000     PERFORM SPD9999MFR-SCAN-ACCOUNTS.
+000000     CLOSE FORECAST-FILE.
+000000     DISPLAY 'TOTAL FIXED-TERM ACCOUNTS SCANNED  : '
+000000             CST-COUNT-SCANNED.
+000000     DISPLAY 'TOTAL MATURING WITHIN 90 DAYS      : '
+000000             CST-COUNT-FORECAST.
+000000     DISPLAY 'END   SPD9999MFR'.
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 現在日付取得
+000000* SPD9999MFR-INIT-DATE   SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MFR-INIT-DATE.
+000000     MOVE FUNCTION CURRENT-DATE(1:8) TO      HV-DATE-CURRENT-9.
+000000     MOVE HV-DATE-CURRENT-9      TO          HV-DATE-CURRENT-X.
+000000     COMPUTE HV-DAYS-CURRENT-COMP =
+000000         FUNCTION INTEGER-OF-DATE(HV-DATE-CURRENT-9).
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 定期預金口座の走査
+000000* SPD9999MFR-SCAN-ACCOUNTS SECTION |     （MAIN）
+000000*                                |       対象: DB_ACCOUNT_SAVINGS
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MFR-SCAN-ACCOUNTS.
+000000     EXEC SQL
+000000         DECLARE CRS-MFR CURSOR FOR
+000000         SELECT  ORDER_ID,
+000000                 ACC_ID,
+000000                 SAVING_TYPE,
+000000                 END_DATE,
+000000                 MONEY_ROOT,
+000000                 RATE_OVERRIDE
+000000         FROM    MYDB.DB_ACCOUNT_SAVINGS
+000000         WHERE   STATUS = :CST-STATUS-1
+000000         AND     (SAVING_TYPE = :CST-FIXED-03 OR
+000000                   SAVING_TYPE = :CST-FIXED-06 OR
+000000                   SAVING_TYPE = :CST-FIXED-12)
+000000     END-EXEC.
+000000     EXEC SQL
+000000         OPEN CRS-MFR
+000000     END-EXEC.
+000000     IF SQLCODE NOT = 0
+000000         MOVE 'SPD9999MFR-SCAN-ACCOUNTS'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000         MOVE 'OPEN CRS-MFR FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000         PERFORM SPD9999MFR-ABEND
+000000     END-IF.
+000000     PERFORM SPD9999MFR-FETCH.
+000000     PERFORM UNTIL CST-EOF-CRS = 'Y'
+000000         PERFORM SPD9999MFR-EVAL-ACCOUNT
+000000         PERFORM SPD9999MFR-FETCH
+000000     END-PERFORM.
+000000     EXEC SQL
+000000         CLOSE CRS-MFR
+000000     END-EXEC.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: データ取得
+000000* SPD9999MFR-FETCH       SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MFR-FETCH.
+000000     EXEC SQL
+000000         FETCH CRS-MFR
+000000         INTO  :AS-ORDER-ID,
+000000               :AS-ACC-ID,
+000000               :AS-SAVING-TYPE,
+000000               :AS-END-DATE,
+000000               :AS-MONEY-ROOT,
+000000               :AS-RATE-OVERRIDE
+000000     END-EXEC.
+000000     EVALUATE SQLCODE
+000000         WHEN 0
+000000             ADD 1               TO      CST-COUNT-SCANNED
+000000         WHEN 100
+000000             MOVE 'Y'            TO      CST-EOF-CRS
+000000         WHEN OTHER
+000000             MOVE 'SPD9999MFR-FETCH'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'FETCH CRS-MFR FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999MFR-ABEND
+000000     END-EVALUATE.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: バケット判定およびレコード出力
+000000* SPD9999MFR-EVAL-ACCOUNT SECTION |      （COMMON）
+000000*                                |       7/30/90日バケットに該当する
+000000*                                |       満期予定口座のみ出力
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MFR-EVAL-ACCOUNT.
+000000     COMPUTE HV-DAYS-END-COMP =
+000000         FUNCTION INTEGER-OF-DATE(FUNCTION NUMVAL(AS-END-DATE)).
+000000     COMPUTE HV-DAYS-UNTIL-COMP =
+000000         HV-DAYS-END-COMP - HV-DAYS-CURRENT-COMP.
+000000     IF HV-DAYS-UNTIL-COMP >= 0
+000000     AND HV-DAYS-UNTIL-COMP <= CST-BUCKET-90
+000000         PERFORM SPD9999MFR-CALC-PROJECTION
+000000         INITIALIZE                  FCST-REC
+000000         MOVE AS-ORDER-ID            TO      FCST-ORDER-ID
+000000         MOVE AS-ACC-ID              TO      FCST-ACC-ID
+000000         MOVE AS-SAVING-TYPE         TO      FCST-SAVING-TYPE
+000000         MOVE AS-END-DATE            TO      FCST-END-DATE
+000000         MOVE HV-DAYS-UNTIL-COMP     TO      FCST-DAYS-UNTIL
+000000         MOVE AS-MONEY-ROOT          TO      FCST-MONEY-ROOT
+000000         MOVE WS-RATE-INTEREST       TO      FCST-INTEREST-RATE
+000000         MOVE WS-PROJ-INTEREST       TO      FCST-PROJ-INTEREST
+000000         MOVE WS-PROJ-TOTAL          TO      FCST-PROJ-TOTAL
+000000         EVALUATE TRUE
+000000             WHEN HV-DAYS-UNTIL-COMP <= CST-BUCKET-07
+000000                 MOVE CST-BUCKET-07  TO      FCST-BUCKET
+000000             WHEN HV-DAYS-UNTIL-COMP <= CST-BUCKET-30
+000000                 MOVE CST-BUCKET-30  TO      FCST-BUCKET
+000000             WHEN OTHER
+000000                 MOVE CST-BUCKET-90  TO      FCST-BUCKET
+000000         END-EVALUATE
+000000         WRITE FCST-REC
+000000         ADD 1                       TO      CST-COUNT-FORECAST
+000000     END-IF.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 満期時点の予想利息・合計額算出
+000000* SPD9999MFR-CALC-PROJECTION SECTION | （COMMON）
+000000*                                |       対象: DB_INTEREST_INFO
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MFR-CALC-PROJECTION.
+000000     IF AS-RATE-OVERRIDE NOT = 0
+000000         MOVE AS-RATE-OVERRIDE   TO      WS-RATE-INTEREST
+000000     ELSE
+000000         EXEC SQL
+000000             SELECT INTEREST_RATE
+000000             INTO   :WS-RATE-INTEREST
+000000             FROM   MYDB.DB_INTEREST_INFO
+000000             WHERE  SAVING_TYPE          = :AS-SAVING-TYPE
+000000             AND    EFFECTIVE_START_DATE <= :HV-DATE-CURRENT-X
+000000             AND    EFFECTIVE_END_DATE   >= :HV-DATE-CURRENT-X
+000000         END-EXEC
+000000         IF SQLCODE = 0
+000000             CONTINUE
+000000         ELSE
+000000             MOVE 'SPD9999MFR-CALC-PROJECTION'
+000000                                 TO      CST-ABEND-BREAKPOINT
+000000             MOVE 'SELECT INTEREST_RATE FAILED'
+000000                                 TO      CST-ABEND-DETAIL
+000000             PERFORM SPD9999MFR-ABEND
+000000         END-IF
+000000     END-IF.
+000000     EVALUATE AS-SAVING-TYPE
+000000         WHEN CST-FIXED-03
+000000             MOVE CST-FIXED-VALUE-03     TO      WS-DAYS-TERM
+000000         WHEN CST-FIXED-06
+000000             MOVE CST-FIXED-VALUE-06     TO      WS-DAYS-TERM
+000000         WHEN CST-FIXED-12
+000000             MOVE CST-FIXED-VALUE-12     TO      WS-DAYS-TERM
+000000     END-EVALUATE.
+000000     COMPUTE WS-PROJ-INTEREST    =
+000000             AS-MONEY-ROOT       *
+000000             WS-RATE-INTEREST    *
+000000             WS-DAYS-TERM        /
+000000             CST-FIXED-VALUE-12.
+000000     COMPUTE WS-PROJ-TOTAL       =
+000000             AS-MONEY-ROOT       +
+000000             WS-PROJ-INTEREST.
+000000     EXIT.
+000000*/-------------------------------------------------------------/*
+000000*                                | NOTE: 異常終了処理
+000000* SPD9999MFR-ABEND       SECTION |      （COMMON）
+000000*                                |
+000000*/-------------------------------------------------------------/*
+000000 SPD9999MFR-ABEND.
+000000     DISPLAY 'SPD9999MFR-ABEND'.
+000000     DISPLAY 'ERROR MODULE : ' CST-ABEND-BREAKPOINT.
+000000     DISPLAY 'ERROR DETAIL : ' CST-ABEND-DETAIL.
+000000     DISPLAY 'SQLCODE      : ' SQLCODE.
+000000     STOP RUN.
+000000*/-------------------------------------------------------------/*
+000000 END PROGRAM SPD9999MFR.
+000000*===============================================================*
+000000*====           ＥＮＤ　 　ＯＦ　 　ＰＲＯＣＥＤＵＲＥ　       ====*
+000000*===============================================================*
+000000*****************************************************************
